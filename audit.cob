@@ -0,0 +1,41 @@
+      *Ajoute une ligne au journal des modifications. L'appelant doit
+      *avoir renseigné fmo_fichier/fmo_cle/fmo_champ/fmo_ancienne/
+      *fmo_nouvelle avant l'appel.
+      ******************************************************************
+       LOG_MODIF.
+
+       IF WconnectedAsAdmin = 1 THEN
+         MOVE "admin" TO fmo_auteur
+       ELSE
+         MOVE WnumClub TO fmo_auteur
+       END-IF
+       ACCEPT WdateSys FROM DATE YYYYMMDD
+       ACCEPT WheureSys FROM TIME
+       MOVE WdateSys TO fmo_date
+       MOVE WheureSys TO fmo_heure
+
+       CLOSE fmodif
+       OPEN EXTEND fmodif
+       WRITE Tmodif
+       CLOSE fmodif.
+
+      *Ajoute une ligne au journal des annulations. L'appelant doit
+      *avoir renseigné fan_idSalle/fan_dateDebut/fan_idClub/fan_montant
+      *avant l'appel.
+      ******************************************************************
+       LOG_ANNULATION.
+
+       IF WconnectedAsAdmin = 1 THEN
+         MOVE "admin" TO fan_annulePar
+       ELSE
+         MOVE WnumClub TO fan_annulePar
+       END-IF
+       ACCEPT WdateSys FROM DATE YYYYMMDD
+       ACCEPT WheureSys FROM TIME
+       MOVE WdateSys TO fan_dateAnnul
+       MOVE WheureSys TO fan_heureAnnul
+
+       CLOSE fannul
+       OPEN EXTEND fannul
+       WRITE Tannul
+       CLOSE fannul.
