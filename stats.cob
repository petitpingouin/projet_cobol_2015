@@ -1,19 +1,31 @@
-      * Affiche le montant à payer pour le mois donné
+      * Affiche le montant à payer pour le mois donné, pour le club
+      * connecté (ou un club choisi par l'admin)
       *****************************************************************
        FACTURE_MOIS.
-       
+
+       IF WconnectedAsAdmin = 0 THEN
+         MOVE WnumClub TO Wresa_idClub
+       ELSE
+         DISPLAY "Indiquez l'ID du club:"
+         PERFORM WITH TEST AFTER UNTIL Wresa_idClub IS NUMERIC
+           ACCEPT Wresa_idClub
+         END-PERFORM
+       END-IF
+
        DISPLAY "Indiquez l'année:"
-       PERFORM WITH TEST AFTER UNTIL Wresa_a > 1970 OR Wresa_a < 2038
+       PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC AND
+                Wresa_a > 1970 AND Wresa_a < 2038
          ACCEPT Wresa_a
        END-PERFORM
        DISPLAY "Indiquez le mois:"
-       PERFORM WITH TEST AFTER UNTIL Wresa_m >= 1 OR Wresa_m <= 12
+       PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC AND
+                Wresa_m >= 1 AND Wresa_m <= 12
          ACCEPT Wresa_m
        END-PERFORM
-       
+
        CLOSE fresa
        OPEN I-O fresa
-       
+
        MOVE 0 TO Wresa_montant
        MOVE 0 TO Wresafin
        PERFORM WITH TEST AFTER UNTIL Wresafin = 1
@@ -21,16 +33,118 @@
          AT END
            MOVE 1 TO Wresafin
          NOT AT END
-           IF fr_dateDebut_a = Wresa_a AND fr_dateDebut_m = Wresa_m THEN
+           IF fr_dateDebut_a = Wresa_a AND fr_dateDebut_m = Wresa_m AND
+                       fr_idClub = Wresa_idClub THEN
              COMPUTE Wresa_montant = fr_montant + Wresa_montant
            END-IF
          END-READ
        END-PERFORM
-       
+
        DISPLAY "**************************************************"
-       DISPLAY " Facture pour le mois ",Wresa_m,"/",Wresa_a
+       DISPLAY " Facture club ",Wresa_idClub," pour le mois ",Wresa_m,
+      -        "/",Wresa_a
        DISPLAY "--------------------------------------------------"
        DISPLAY "Somme à payer: ", Wresa_montant
        DISPLAY " "
        DISPLAY "**************************************************".
-       
+
+      *Édition groupée : calcule et affiche la facture du mois pour
+      *chaque club enregistré (traitement de fin de mois).
+      *****************************************************************
+       BILLING_BATCH.
+
+       DISPLAY "Indiquez l'année:"
+       PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC AND
+                Wresa_a > 1970 AND Wresa_a < 2038
+         ACCEPT Wresa_a
+       END-PERFORM
+       DISPLAY "Indiquez le mois:"
+       PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC AND
+                Wresa_m >= 1 AND Wresa_m <= 12
+         ACCEPT Wresa_m
+       END-PERFORM
+
+       CLOSE fclub
+       OPEN I-O fclub
+       DISPLAY "**************************************************"
+       DISPLAY " Facturation du mois ",Wresa_m,"/",Wresa_a
+       DISPLAY "**************************************************"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fclub NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE fc_id TO Wresa_idClub
+           CLOSE fresa
+           OPEN I-O fresa
+           MOVE 0 TO Wresa_montant
+           MOVE fc_id TO fr_idClub
+           START fresa KEY IS = fr_idClub
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE 0 TO Wresafin
+               PERFORM WITH TEST AFTER UNTIL Wresafin = 1
+                 READ fresa NEXT
+                 AT END
+                   MOVE 1 TO Wresafin
+                 NOT AT END
+                   IF fr_idClub NOT = Wresa_idClub THEN
+                     MOVE 1 TO Wresafin
+                   ELSE
+                     IF fr_dateDebut_a = Wresa_a AND
+                               fr_dateDebut_m = Wresa_m THEN
+                       ADD fr_montant TO Wresa_montant
+                     END-IF
+                   END-IF
+                 END-READ
+               END-PERFORM
+           END-START
+           DISPLAY fc_id," - ",fc_nom," : ",Wresa_montant
+       END-PERFORM
+       DISPLAY "**************************************************".
+
+      *Export CSV de la facturation du mois, toutes réservations
+      *confondues, une ligne par réservation (pour tableur externe).
+      *****************************************************************
+       FACTURE_MOIS_CSV.
+
+       DISPLAY "Indiquez l'année:"
+       PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC AND
+                Wresa_a > 1970 AND Wresa_a < 2038
+         ACCEPT Wresa_a
+       END-PERFORM
+       DISPLAY "Indiquez le mois:"
+       PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC AND
+                Wresa_m >= 1 AND Wresa_m <= 12
+         ACCEPT Wresa_m
+       END-PERFORM
+
+       CLOSE fresa
+       OPEN I-O fresa
+       OPEN OUTPUT ffacturecsv
+
+       STRING "Club;Salle;Date;MontantHT;Taxe;MontantTTC"
+       DELIMITED BY SIZE INTO Lfacturecsv
+       WRITE Lfacturecsv
+
+       MOVE 0 TO Wresafin
+       PERFORM WITH TEST AFTER UNTIL Wresafin = 1
+         READ fresa NEXT
+         AT END
+           MOVE 1 TO Wresafin
+         NOT AT END
+           IF fr_dateDebut_a = Wresa_a AND fr_dateDebut_m = Wresa_m AND
+                     fr_type = "Réservation" THEN
+             STRING fr_idClub ";" fr_idSalle ";" fr_dateDebut_j "/"
+      -              fr_dateDebut_m "/" fr_dateDebut_a ";"
+      -              fr_montantHT ";" fr_taxe ";" fr_montant
+             DELIMITED BY SIZE INTO Lfacturecsv
+             WRITE Lfacturecsv
+           END-IF
+         END-READ
+       END-PERFORM
+
+       CLOSE ffacturecsv
+       DISPLAY "Export écrit dans facture.csv.".
