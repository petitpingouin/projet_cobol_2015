@@ -3,7 +3,7 @@
       *****************************************************************
       *Création d'une ville
        CREATE_TOWN.
-        
+
        CLOSE fville
        OPEN I-O fville
 
@@ -14,17 +14,23 @@
 
        DISPLAY'Donnez un nom'
        ACCEPT fv_nom
-       
+
        DISPLAY'Donnez un code postal'
        PERFORM WITH TEST AFTER UNTIL fv_codePost IS NUMERIC
          ACCEPT fv_codePost
        END-PERFORM
-       
+
        DISPLAY "Cette ville fait-elle partie de l'agglomération?"
        PERFORM WITH TEST AFTER UNTIL fv_agglo = 1 OR fv_agglo = 0
          ACCEPT fv_agglo
        END-PERFORM
-       
+
+       DISPLAY'Donnez une adresse mail de contact'
+       ACCEPT fv_email
+
+       DISPLAY'Donnez un numéro de téléphone de contact'
+       ACCEPT fv_tel
+
        WRITE Tville
        INVALID KEY
          DISPLAY "/!\ Erreur"
@@ -49,15 +55,15 @@
       - 0 AND fs_ouv_h <= 23
          ACCEPT fs_ouv_h
        END-PERFORM
-       
+
        DISPLAY "Donnez l'heure de fermeture :"
-       PERFORM WITH TEST AFTER UNTIL fs_ferm_h IS NUMERIC AND fs_ferm_h 
+       PERFORM WITH TEST AFTER UNTIL fs_ferm_h IS NUMERIC AND fs_ferm_h
       ->= 0 AND fs_ferm_h <= 23 AND fs_ferm_h > fs_ouv_h
          ACCEPT fs_ferm_h
        END-PERFORM
-        
+
        DISPLAY "Chercher l'ID de la ville du club ? (0/1)"
-       
+
        MOVE 5 TO WcrudChoix
        PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0 OR WcrudChoix = 1
          ACCEPT WcrudChoix
@@ -80,14 +86,14 @@
            END-READ
          END-PERFORM
          DISPLAY "--------------------------"
-        
+
          MOVE 1 TO WcrudChoix
          PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0
            DISPLAY "Entrez l'ID de la ville correspondante:"
            PERFORM WITH TEST AFTER UNTIL fs_ville IS NUMERIC
              ACCEPT fs_ville
            END-PERFORM
-           
+
       *    La ville existe-t-elle?
            MOVE fs_ville TO fv_id
            READ fville KEY IS fv_id
@@ -97,7 +103,7 @@
              MOVE 0 TO WcrudChoix
            END-READ
          END-PERFORM
-         
+
        ELSE
       *  Sélection directe de la ville
          MOVE 1 TO WcrudChoix
@@ -106,7 +112,7 @@
            PERFORM WITH TEST AFTER UNTIL fs_ville IS NUMERIC
              ACCEPT fs_ville
            END-PERFORM
-           
+
       *    La ville existe-t-elle?
            MOVE fs_ville TO fv_id
            READ fville KEY IS fv_id
@@ -117,26 +123,34 @@
            END-READ
          END-PERFORM
        END-IF
-       
+
        DISPLAY "Entrez l'adresse de la salle"
        ACCEPT fs_addr
-      
+
        DISPLAY "Entrez le prix de location pour une heure"
        PERFORM WITH TEST AFTER UNTIL fs_prix IS NUMERIC
          ACCEPT fs_prix
        END-PERFORM
-       
+
        DISPLAY "Disponibilité ? (0: indisponible, 1: disponible)"
        PERFORM WITH TEST AFTER UNTIL fs_dispo = 1 OR fs_dispo = 0
          ACCEPT fs_dispo
        END-PERFORM
-       
+
+       DISPLAY "Entrez la capacité d'accueil de la salle"
+       PERFORM WITH TEST AFTER UNTIL fs_capacite IS NUMERIC
+         ACCEPT fs_capacite
+       END-PERFORM
+
+       DISPLAY "Entrez la catégorie de la salle"
+       ACCEPT fs_categorie
+
        WRITE Tsalle
        INVALID KEY
          DISPLAY "/!\ Erreur"
        NOT INVALID KEY
          DISPLAY "La salle a été créée.".
-      
+
       *Création d'un club
        CREATE_CLUB.
 
@@ -149,17 +163,17 @@
        PERFORM WITH TEST AFTER UNTIL fc_nom IS ALPHABETIC
          ACCEPT fc_nom
        END-PERFORM
-       
+
        DISPLAY'Donnez une adresse'
        ACCEPT fc_addr
-       
+
        DISPLAY'Donnez le nom du président'
        PERFORM WITH TEST AFTER UNTIL fc_president IS ALPHABETIC
          ACCEPT fc_president
        END-PERFORM
-       
+
        DISPLAY "Chercher l'ID de la ville du club ? (0/1)"
-       
+
        MOVE 5 TO WcrudChoix
        PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0 OR WcrudChoix = 1
          ACCEPT WcrudChoix
@@ -183,7 +197,7 @@
          END-PERFORM
          DISPLAY "--------------------------"
        END-IF
-        
+
       *Sélection directe de la ville
        MOVE 1 TO WcrudChoix
        PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0
@@ -191,7 +205,7 @@
          PERFORM WITH TEST AFTER UNTIL fc_ville IS NUMERIC
            ACCEPT fc_ville
          END-PERFORM
-         
+
       *  La ville existe-t-elle?
          MOVE fc_ville TO fv_id
          READ fville KEY IS fv_id
@@ -201,31 +215,46 @@
            MOVE 0 TO WcrudChoix
          END-READ
        END-PERFORM
-       
-       
+
+
        DISPLAY'Donnez le sport proposé par le club'
        PERFORM WITH TEST AFTER UNTIL fc_sport IS ALPHABETIC
          ACCEPT fc_sport
        END-PERFORM
-       
+
+       DISPLAY'Donnez un mot de passe pour le club'
+       ACCEPT fc_password
+
+       DISPLAY'Donnez une adresse mail de contact'
+       ACCEPT fc_email
+
+       DISPLAY'Donnez un numéro de téléphone de contact'
+       ACCEPT fc_tel
+
+       MOVE 1 TO fc_statut
+       DISPLAY "Date d'expiration de l'adhésion (aaaammjj)"
+       PERFORM WITH TEST AFTER UNTIL fc_dateExpiration IS NUMERIC
+         ACCEPT fc_dateExpiration
+       END-PERFORM
+
        WRITE Tclub
        INVALID KEY
          DISPLAY "/!\ Erreur"
        NOT INVALID KEY
          DISPLAY "Le club a été créé".
-       
-       
+
+
       *Création d'une association sport/salle
        CREATE_ASSOC.
-       
+
        DISPLAY 'Id de la salle'
        DISPLAY "Chercher l'ID de la salle ? (0/1)"
-       
+
        MOVE 5 TO WcrudChoix
        PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0 OR WcrudChoix = 1
          ACCEPT WcrudChoix
        END-PERFORM
-       
+
        IF WcrudChoix = 1 THEN
       *  On affiche les ID des salles
          CLOSE fsalle
@@ -250,14 +279,14 @@
            END-READ
          END-PERFORM
          DISPLAY "--------------------------"
-        
+
          MOVE 1 TO WcrudChoix
          PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0
            DISPLAY "Entrez l'ID de la salle correspondante:"
            PERFORM WITH TEST AFTER UNTIL fa_idSalle IS NUMERIC
              ACCEPT fa_idSalle
            END-PERFORM
-           
+
       *    La salle existe-t-elle?
            MOVE fa_idSalle TO fs_id
            READ fsalle KEY IS fs_id
@@ -269,7 +298,7 @@
              PERFORM WITH TEST AFTER UNTIL fa_nomSport IS ALPHABETIC
                ACCEPT fa_nomSport
              END-PERFORM
-              
+
              WRITE Tassoc
              INVALID KEY
                DISPLAY "/!\ Erreur"
@@ -277,7 +306,7 @@
                DISPLAY "Association ajoutée"
            END-READ
          END-PERFORM
-         
+
        ELSE
       *  Sélection directe de la salle
          MOVE 1 TO WcrudChoix
@@ -286,7 +315,7 @@
            PERFORM WITH TEST AFTER UNTIL fs_id IS NUMERIC
              ACCEPT fs_id
            END-PERFORM
-           
+
       *    La salle existe-t-elle?
            MOVE fs_id TO fs_id
            READ fsalle
@@ -298,7 +327,7 @@
              PERFORM WITH TEST AFTER UNTIL fa_nomSport IS ALPHABETIC
                ACCEPT fa_nomSport
              END-PERFORM
-              
+
              WRITE Tassoc
              INVALID KEY
                DISPLAY "/!\ Erreur"
@@ -307,7 +336,78 @@
            END-READ
          END-PERFORM
        END-IF.
-        
+
+      *Ajout d'un sport secondaire pour un club (table fclubsport)
+      ******************************************************************
+       ADD_CLUB_SPORT.
+
+       IF WconnectedAsAdmin = 0 THEN
+         MOVE WnumClub TO fc_id
+       ELSE
+         DISPLAY "Entrez l'ID du club"
+         PERFORM WITH TEST AFTER UNTIL fc_id IS NUMERIC
+           ACCEPT fc_id
+         END-PERFORM
+       END-IF
+
+       READ fclub KEY IS fc_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de club portant ce numéro"
+          NOT INVALID KEY
+            MOVE fc_id TO fcs_idClub
+            DISPLAY "Sport secondaire à ajouter:"
+            PERFORM WITH TEST AFTER UNTIL fcs_nomSport IS ALPHABETIC
+              ACCEPT fcs_nomSport
+            END-PERFORM
+            WRITE Tclubsport
+              INVALID KEY
+                DISPLAY "Ce sport est déjà enregistré pour ce club."
+              NOT INVALID KEY
+                DISPLAY "Sport ajouté."
+            END-WRITE
+       END-READ.
+
+      *Affichage des sports d'un club (sport principal + secondaires)
+      ******************************************************************
+       DISPLAY_CLUB_SPORTS.
+
+       IF WconnectedAsAdmin = 0 THEN
+         MOVE WnumClub TO fc_id
+       ELSE
+         DISPLAY "Entrez l'ID du club"
+         PERFORM WITH TEST AFTER UNTIL fc_id IS NUMERIC
+           ACCEPT fc_id
+         END-PERFORM
+       END-IF
+
+       READ fclub KEY IS fc_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de club portant ce numéro"
+          NOT INVALID KEY
+            DISPLAY "Sport principal : ",fc_sport
+            DISPLAY "--- Sports secondaires ---"
+            CLOSE fclubsport
+            OPEN I-O fclubsport
+            MOVE fc_id TO fcs_idClub
+            START fclubsport KEY IS = fcs_idClub
+              INVALID KEY
+                DISPLAY "Aucun sport secondaire enregistré."
+              NOT INVALID KEY
+                MOVE 0 TO WendSearch
+                PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+                  READ fclubsport NEXT
+                  AT END
+                    MOVE 1 TO WendSearch
+                  NOT AT END
+                    IF fcs_idClub NOT = fc_id THEN
+                      MOVE 1 TO WendSearch
+                    ELSE
+                      DISPLAY "- ",fcs_nomSport
+                    END-IF
+                END-PERFORM
+            END-START
+       END-READ.
+
       *****************************************************************
       * LECTURES
       *****************************************************************
@@ -323,7 +423,9 @@
             DISPLAY "Il n'existe pas de ville portant ce numéro"
           NOT INVALID KEY
             DISPLAY "Nom de la ville : ",fv_nom
-            DISPLAY "Code postal de la ville : ",fv_codePost.
+            DISPLAY "Code postal de la ville : ",fv_codePost
+            DISPLAY "Email de contact : ",fv_email
+            DISPLAY "Téléphone de contact : ",fv_tel.
 
       *LECTURE D'UNE SALLE
        READ_ROOM.
@@ -343,6 +445,8 @@
             DISPLAY "Adresse de la salle : ",fs_addr
             DISPLAY "Ville de la salle : ",fs_ville
             DISPLAY "Prix de la salle : ",fs_prix
+            DISPLAY "Capacité d'accueil : ",fs_capacite
+            DISPLAY "Catégorie : ",fs_categorie
        END-READ.
 
       *LECTURE D'UN CLUB
@@ -352,7 +456,7 @@
        PERFORM WITH TEST AFTER UNTIL fc_id IS NUMERIC
          ACCEPT fc_id
        END-PERFORM
-       READ fville KEY IS fc_id
+       READ fclub KEY IS fc_id
           INVALID KEY
             DISPLAY "Il n'existe pas de club portant ce numéro"
           NOT INVALID KEY
@@ -360,11 +464,16 @@
             DISPLAY "Adresse du club : ",fc_addr
             DISPLAY "Nom du président : ",fc_president
             DISPLAY "Ville de la salle : ",fc_ville
-            DISPLAY "Sport proposé par le club : ",fc_sport.
-       
+            DISPLAY "Sport proposé par le club : ",fc_sport
+            DISPLAY "Email de contact : ",fc_email
+            DISPLAY "Téléphone de contact : ",fc_tel
+            DISPLAY "Statut d'adhésion (1=actif) : ",fc_statut
+            DISPLAY "Date d'expiration : ",fc_dateExpiration
+       END-READ.
+
       *LECTURE DES ASSOCIATIONS PAR SALLE
        READ_ASSOC_BY_SALLE.
-       
+
        CLOSE fassoc
        OPEN I-O fassoc
 
@@ -392,11 +501,12 @@
       ****************************************************************
       *Affichage des villes
        DISPLAY_VILLES.
-       
+
        CLOSE fville
        OPEN I-O fville
        DISPLAY "**********************************************"
        MOVE 0 TO WendSearch
+       MOVE 0 TO WnbLignes
        PERFORM WITH TEST AFTER UNTIL WendSearch = 1
          READ fville NEXT
          AT END
@@ -406,17 +516,21 @@
            DISPLAY "Nom de la ville : ",fv_nom
            DISPLAY "Code postal de la ville : ",fv_codePost
            DISPLAY "Agglo ?: ",fv_agglo
+           DISPLAY "Email : ",fv_email
+           DISPLAY "Téléphone : ",fv_tel
            DISPLAY "----------------"
+           PERFORM PAUSE_AFFICHAGE
          END-READ
        END-PERFORM.
-       
+
       *Affichage des clubs
        DISPLAY_CLUBS.
-       
+
        CLOSE fclub
        OPEN I-O fclub
        DISPLAY "**********************************************"
        MOVE 0 TO WendSearch
+       MOVE 0 TO WnbLignes
        PERFORM WITH TEST AFTER UNTIL WendSearch = 1
          READ fclub NEXT
          AT END
@@ -428,9 +542,13 @@
            DISPLAY "Nom du président : ",fc_president
            DISPLAY "Ville de la salle : ",fc_ville
            DISPLAY "Sport proposé par le club : ",fc_sport
+           DISPLAY "Email : ",fc_email
+           DISPLAY "Téléphone : ",fc_tel
+           DISPLAY "Statut d'adhésion : ",fc_statut
            DISPLAY "----------------"
+           PERFORM PAUSE_AFFICHAGE
        END-PERFORM.
-       
+
       *Affichage des salles
        DISPLAY_SALLES.
 
@@ -439,6 +557,7 @@
 
        DISPLAY "**********************************************"
        MOVE 0 TO WendSearch
+       MOVE 0 TO WnbLignes
        PERFORM WITH TEST AFTER UNTIL WendSearch = 1
          READ fsalle NEXT
            AT END
@@ -452,50 +571,62 @@
              DISPLAY "Adresse de la salle : ",fs_addr
              DISPLAY "Ville de la salle : ",fs_ville
              DISPLAY "Prix de la salle : ",fs_prix
+             DISPLAY "Capacité : ",fs_capacite
+             DISPLAY "Catégorie : ",fs_categorie
              DISPLAY "----------------"
+             PERFORM PAUSE_AFFICHAGE
        END-PERFORM.
-       
+
       *Affichage des associations
        DISPLAY_ASSOC.
-       
+
        CLOSE fassoc
        OPEN I-O fassoc
        DISPLAY "**********************************************"
        DISPLAY "ID Salle / Sport"
        DISPLAY "--------------"
        MOVE 0 TO WendSearch
+       MOVE 0 TO WnbLignes
        PERFORM WITH TEST AFTER UNTIL WendSearch = 1
          READ fassoc NEXT
          AT END
            MOVE 1 TO WendSearch
          NOT AT END
            DISPLAY fa_idSalle," / ", fa_nomSport
+           PERFORM PAUSE_AFFICHAGE
          END-READ
        END-PERFORM.
-      
+
       *Affichage de toutes les réservations
        DISPLAY_RESAS.
-       
+
        CLOSE fresa
        OPEN I-O fresa
        DISPLAY "**********************************************"
        MOVE 0 TO WendSearch
+       MOVE 0 TO WnbLignes
        PERFORM WITH TEST AFTER UNTIL WendSearch = 1
          READ fresa NEXT
          AT END
            MOVE 1 TO WendSearch
          NOT AT END
-      *    N'affiche que si admin ou résa du club
-           DISPLAY "Id Salle:", fr_idSalle
-           DISPLAY "Club: ", fr_idClub
-           DISPLAY "Sport: ", fr_sportPratique
-           DISPLAY "Date: ",fr_dateDebut_j,"/",fr_dateDebut_m,"/",fr_dat
-      -eDebut_j
-           DISPLAY "De ", fr_dateDebut_h, " à ", fr_dateFin_h
-           IF WconnectedAsAdmin = 1 THEN
-             DISPLAY "Montant: ", fr_montant
+      *    N'affiche que les réservations, pas les créneaux d'entretien
+           IF fr_type = "Réservation" THEN
+             DISPLAY "Id Salle:", fr_idSalle
+             DISPLAY "Club: ", fr_idClub
+             DISPLAY "Sport: ", fr_sportPratique
+             DISPLAY "Date: ",fr_dateDebut_j,"/",fr_dateDebut_m,"/",
+      -               fr_dateDebut_a
+             DISPLAY "De ",fr_dateDebut_h,"h",fr_dateDebut_mn," à ",
+      -               fr_dateFin_h,"h",fr_dateFin_mn
+             IF WconnectedAsAdmin = 1 THEN
+               DISPLAY "Montant HT: ", fr_montantHT
+               DISPLAY "Taxe: ", fr_taxe
+               DISPLAY "Montant TTC: ", fr_montant
+             END-IF
+             DISPLAY "----------------"
+             PERFORM PAUSE_AFFICHAGE
            END-IF
-           DISPLAY "----------------"
        END-READ
        END-PERFORM.
 
@@ -515,13 +646,19 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de ville portant ce numéro"
           NOT INVALID KEY
+            MOVE fv_nom TO fmo_ancienne
             DISPLAY "Entrez le nouveau nom de la ville"
             ACCEPT fv_nom
+            MOVE "fville" TO fmo_fichier
+            MOVE fv_id TO fmo_cle
+            MOVE "fv_nom" TO fmo_champ
+            MOVE fv_nom TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tville
               INVALID KEY
-                 DISPLAY "La ville a été modifiée avec succès."
+                 DISPLAY "Erreur de réécriture."
                NOT INVALID KEY
-                 DISPLAY "Erreur de réécriture.".
+                 DISPLAY "La ville a été modifiée avec succès.".
 
       * Modification du code postal de la ville
        MODIFY_TOWN_CODE.
@@ -534,10 +671,16 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de ville portant ce numéro"
           NOT INVALID KEY
+            MOVE fv_codePost TO fmo_ancienne
             DISPLAY "Entrez le nouveau code postal de la ville"
             PERFORM WITH TEST AFTER UNTIL fv_codePost IS NUMERIC
               ACCEPT fv_codePost
             END-PERFORM
+            MOVE "fville" TO fmo_fichier
+            MOVE fv_id TO fmo_cle
+            MOVE "fv_codePost" TO fmo_champ
+            MOVE fv_codePost TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tville
               INVALID KEY
                  DISPLAY "La ville a été modifiée avec succès."
@@ -555,10 +698,42 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de ville portant ce numéro"
           NOT INVALID KEY
+            MOVE fv_agglo TO fmo_ancienne
             DISPLAY "La ville fait-elle partie de l'agglomération ?"
             PERFORM WITH TEST AFTER UNTIL fv_agglo=0 OR fv_agglo=1
               ACCEPT fv_agglo
             END-PERFORM
+            MOVE "fville" TO fmo_fichier
+            MOVE fv_id TO fmo_cle
+            MOVE "fv_agglo" TO fmo_champ
+            MOVE fv_agglo TO fmo_nouvelle
+            PERFORM LOG_MODIF
+            REWRITE Tville
+              INVALID KEY
+                 DISPLAY "Erreur de réécriture."
+               NOT INVALID KEY
+                 DISPLAY "La ville a été modifiée avec succès.".
+
+      * Modification des coordonnées de contact de la ville
+       MODIFY_TOWN_CONTACT.
+
+       DISPLAY "Entrez l'ID de la ville à modifier"
+       PERFORM WITH TEST AFTER UNTIL fv_id IS NUMERIC
+         ACCEPT fv_id
+       END-PERFORM
+       READ fville KEY IS fv_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de ville portant ce numéro"
+          NOT INVALID KEY
+            DISPLAY "Entrez la nouvelle adresse mail de contact"
+            ACCEPT fv_email
+            DISPLAY "Entrez le nouveau numéro de téléphone"
+            ACCEPT fv_tel
+            MOVE "fville" TO fmo_fichier
+            MOVE fv_id TO fmo_cle
+            MOVE "fv_email" TO fmo_champ
+            MOVE fv_email TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tville
               INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -566,7 +741,7 @@
                  DISPLAY "La ville a été modifiée avec succès.".
 
       * Modifications propres à une salle
-      
+
       * Modification du nom de la salle
        MODIFY_ROOM_NOM.
 
@@ -578,10 +753,16 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de salle portant ce numéro"
           NOT INVALID KEY
+            MOVE fs_nom TO fmo_ancienne
             DISPLAY "Entrez le nouveau nom de la salle"
             PERFORM WITH TEST AFTER UNTIL fs_nom IS ALPHABETIC
               ACCEPT fs_nom
             END-PERFORM
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_nom" TO fmo_champ
+            MOVE fs_nom TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tsalle
                INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -599,10 +780,16 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de salle portant ce numéro"
           NOT INVALID KEY
+            MOVE fs_dispo TO fmo_ancienne
             DISPLAY "Entrez la disponibilité de la salle"
             PERFORM WITH TEST AFTER UNTIL fs_dispo = 0 OR fs_dispo = 1
               ACCEPT fs_dispo
             END-PERFORM
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_dispo" TO fmo_champ
+            MOVE fs_dispo TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tsalle
                INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -620,11 +807,17 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de salle portant ce numéro"
           NOT INVALID KEY
+            MOVE fs_ouv_h TO fmo_ancienne
             DISPLAY "Entrez l'heure d'ouverture de la salle (hh) :"
             PERFORM WITH TEST AFTER UNTIL fs_ouv_h IS NUMERIC AND fs_ouv
       -_h >= 0 AND fs_ouv_h <= 23
               ACCEPT fs_ouv_h
             END-PERFORM
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_ouv_h" TO fmo_champ
+            MOVE fs_ouv_h TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tsalle
                INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -641,11 +834,17 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de salle portant ce numéro"
           NOT INVALID KEY
+            MOVE fs_ferm_h TO fmo_ancienne
             DISPLAY "Entrez l'heure de fermeture de la salle (hh)"
             PERFORM WITH TEST AFTER UNTIL fs_ferm_h IS NUMERIC AND fs_fe
       -rm_h >= 0 AND fs_ferm_h <= 23 AND fs_ferm_h > fs_ouv_h
               ACCEPT fs_ferm_h
             END-PERFORM
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_ferm_h" TO fmo_champ
+            MOVE fs_ferm_h TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tsalle
                INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -662,10 +861,16 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de salle portant ce numéro"
           NOT INVALID KEY
+            MOVE fs_addr TO fmo_ancienne
             DISPLAY "Entrez la nouvelle adresse de la salle"
             PERFORM WITH TEST AFTER UNTIL fs_addr IS ALPHABETIC
               ACCEPT fs_addr
             END-PERFORM
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_addr" TO fmo_champ
+            MOVE fs_addr TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tsalle
                INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -678,14 +883,15 @@
        PERFORM WITH TEST AFTER UNTIL fs_id IS NUMERIC
          ACCEPT fs_id
        END-PERFORM
-       
+
        READ fsalle KEY IS fs_id
           INVALID KEY
             DISPLAY "Il n'existe pas de salle portant ce numéro"
           NOT INVALID KEY
-            
+            MOVE fs_ville TO fmo_ancienne
+
             DISPLAY "Chercher l'ID de la ville ? (0/1)"
-       
+
             MOVE 5 TO WcrudChoix
             PERFORM WITH TEST AFTER UNTIL WcrudChoix=0 OR WcrudChoix = 1
               ACCEPT WcrudChoix
@@ -708,14 +914,14 @@
                 END-READ
               END-PERFORM
               DISPLAY "--------------------------"
-             
+
               MOVE 1 TO WcrudChoix
               PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0
                 DISPLAY "Entrez l'ID de la ville correspondante:"
                 PERFORM WITH TEST AFTER UNTIL fs_ville IS NUMERIC
                   ACCEPT fs_ville
                 END-PERFORM
-               
+
       *         La ville existe-t-elle?
                 MOVE fs_ville TO fv_id
                 READ fville KEY IS fv_id
@@ -725,7 +931,7 @@
                   MOVE 0 TO WcrudChoix
                 END-READ
               END-PERFORM
-              
+
             ELSE
       *       Sélection directe de la ville
               MOVE 1 TO WcrudChoix
@@ -734,7 +940,7 @@
                 PERFORM WITH TEST AFTER UNTIL fs_ville IS NUMERIC
                   ACCEPT fs_ville
                 END-PERFORM
-               
+
       *         La ville existe-t-elle?
                 MOVE fs_ville TO fv_id
                 READ fville KEY IS fv_id
@@ -745,7 +951,12 @@
                 END-READ
               END-PERFORM
             END-IF
-                        
+
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_ville" TO fmo_champ
+            MOVE fs_ville TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tsalle
                INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -763,10 +974,66 @@
           INVALID KEY
             DISPLAY "Il n'existe pas de salle portant ce numéro"
           NOT INVALID KEY
+            MOVE fs_prix TO fmo_ancienne
             DISPLAY "Entrez le nouveau prix de location de la salle"
             PERFORM WITH TEST AFTER UNTIL fs_prix IS NUMERIC
               ACCEPT fs_prix
              END-PERFORM
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_prix" TO fmo_champ
+            MOVE fs_prix TO fmo_nouvelle
+            PERFORM LOG_MODIF
+            REWRITE Tsalle
+               INVALID KEY
+                 DISPLAY "Erreur de réécriture."
+               NOT INVALID KEY
+                 DISPLAY "La salle a été modifiée avec succès.".
+
+      * Modification de la capacité d'accueil de la salle
+       MODIFY_ROOM_CAPACITE.
+       DISPLAY "Entrez l'ID de la salle"
+       PERFORM WITH TEST AFTER UNTIL fs_id IS NUMERIC
+         ACCEPT fs_id
+       END-PERFORM
+       READ fsalle KEY IS fs_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de salle portant ce numéro"
+          NOT INVALID KEY
+            MOVE fs_capacite TO fmo_ancienne
+            DISPLAY "Entrez la nouvelle capacité d'accueil de la salle"
+            PERFORM WITH TEST AFTER UNTIL fs_capacite IS NUMERIC
+              ACCEPT fs_capacite
+            END-PERFORM
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_capacite" TO fmo_champ
+            MOVE fs_capacite TO fmo_nouvelle
+            PERFORM LOG_MODIF
+            REWRITE Tsalle
+               INVALID KEY
+                 DISPLAY "Erreur de réécriture."
+               NOT INVALID KEY
+                 DISPLAY "La salle a été modifiée avec succès.".
+
+      * Modification de la catégorie de la salle
+       MODIFY_ROOM_CATEGORIE.
+       DISPLAY "Entrez l'ID de la salle"
+       PERFORM WITH TEST AFTER UNTIL fs_id IS NUMERIC
+         ACCEPT fs_id
+       END-PERFORM
+       READ fsalle KEY IS fs_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de salle portant ce numéro"
+          NOT INVALID KEY
+            MOVE fs_categorie TO fmo_ancienne
+            DISPLAY "Entrez la nouvelle catégorie de la salle"
+            ACCEPT fs_categorie
+            MOVE "fsalle" TO fmo_fichier
+            MOVE fs_id TO fmo_cle
+            MOVE "fs_categorie" TO fmo_champ
+            MOVE fs_categorie TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tsalle
                INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -776,7 +1043,7 @@
       * Modifications propres au club
       *MODIFICATION DU NOM CLUB
        MODIFY_CLUB_NOM.
-       
+
        IF WconnectedAsAdmin = 0 THEN
          MOVE WnumClub TO fc_id
        ELSE
@@ -785,15 +1052,21 @@
            ACCEPT fc_id
          END-PERFORM
        END-IF
-       
+
        READ fclub KEY IS fc_id
           INVALID KEY
             DISPLAY "Il n'existe pas de club portant ce numéro"
           NOT INVALID KEY
+            MOVE fc_nom TO fmo_ancienne
             DISPLAY "Entrez le nouveau nom du club"
             PERFORM WITH TEST AFTER UNTIL fc_nom IS ALPHABETIC
               ACCEPT fc_nom
             END-PERFORM
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_nom" TO fmo_champ
+            MOVE fc_nom TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tclub
               INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -811,15 +1084,21 @@
            ACCEPT fc_id
          END-PERFORM
        END-IF
-       
+
        READ fclub KEY IS fc_id
           INVALID KEY
             DISPLAY "Il n'existe pas de club portant ce numéro"
           NOT INVALID KEY
+            MOVE fc_addr TO fmo_ancienne
             DISPLAY "Entrez la nouvelle adresse du club"
             PERFORM WITH TEST AFTER UNTIL fc_addr IS ALPHABETIC
               ACCEPT fc_addr
             END-PERFORM
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_addr" TO fmo_champ
+            MOVE fc_addr TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tclub
               INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -837,15 +1116,21 @@
            ACCEPT fc_id
          END-PERFORM
        END-IF
-       
+
        READ fclub KEY IS fc_id
           INVALID KEY
             DISPLAY "Il n'existe pas de club portant ce numéro"
           NOT INVALID KEY
+            MOVE fc_president TO fmo_ancienne
             DISPLAY "Entrez le nom du nouveau président du club"
             PERFORM WITH TEST AFTER UNTIL fc_president IS ALPHABETIC
               ACCEPT fc_president
             END-PERFORM
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_president" TO fmo_champ
+            MOVE fc_president TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tclub
               INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -863,14 +1148,15 @@
            ACCEPT fc_id
          END-PERFORM
        END-IF
-       
+
        READ fclub KEY IS fc_id
           INVALID KEY
             DISPLAY "Il n'existe pas de club portant ce numéro"
           NOT INVALID KEY
-            
+            MOVE fc_ville TO fmo_ancienne
+
             DISPLAY "Chercher l'ID de la ville ? (0/1)"
-       
+
             MOVE 5 TO WcrudChoix
             PERFORM WITH TEST AFTER UNTIL WcrudChoix=0 OR WcrudChoix = 1
               ACCEPT WcrudChoix
@@ -893,14 +1179,14 @@
                 END-READ
               END-PERFORM
               DISPLAY "--------------------------"
-             
+
               MOVE 1 TO WcrudChoix
               PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0
                 DISPLAY "Entrez l'ID de la ville correspondante:"
                 PERFORM WITH TEST AFTER UNTIL fc_ville IS NUMERIC
                   ACCEPT fc_ville
                 END-PERFORM
-               
+
       *         La ville existe-t-elle?
                 MOVE fc_ville TO fv_id
                 READ fville KEY IS fv_id
@@ -910,7 +1196,7 @@
                   MOVE 0 TO WcrudChoix
                 END-READ
               END-PERFORM
-              
+
             ELSE
       *       Sélection directe de la ville
               MOVE 1 TO WcrudChoix
@@ -919,7 +1205,7 @@
                 PERFORM WITH TEST AFTER UNTIL fc_ville IS NUMERIC
                   ACCEPT fc_ville
                 END-PERFORM
-               
+
       *         La ville existe-t-elle?
                 MOVE fc_ville TO fv_id
                 READ fville KEY IS fv_id
@@ -930,7 +1216,12 @@
                 END-READ
               END-PERFORM
             END-IF
-          
+
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_ville" TO fmo_champ
+            MOVE fc_ville TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tclub
               INVALID KEY
                  DISPLAY "Erreur de réécriture."
@@ -948,25 +1239,123 @@
            ACCEPT fc_id
          END-PERFORM
        END-IF
-       
+
        READ fclub KEY IS fc_id
           INVALID KEY
             DISPLAY "Il n'existe pas de club portant ce numéro"
           NOT INVALID KEY
+            MOVE fc_sport TO fmo_ancienne
             DISPLAY "Entrez le nouveau sport du club"
             PERFORM WITH TEST AFTER UNTIL fc_sport IS ALPHABETIC
              ACCEPT fc_sport
             END-PERFORM
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_sport" TO fmo_champ
+            MOVE fc_sport TO fmo_nouvelle
+            PERFORM LOG_MODIF
             REWRITE Tclub
               INVALID KEY
                  DISPLAY "Erreur de réécriture."
                NOT INVALID KEY
                  DISPLAY "Le club a été modifiée avec succès.".
 
+      *MODIFICATION DES COORDONNEES DU CLUB (EMAIL/TELEPHONE)
+       MODIFY_CLUB_CONTACT.
+
+       IF WconnectedAsAdmin = 0 THEN
+         MOVE WnumClub TO fc_id
+       ELSE
+         DISPLAY "Entrez l'ID du club"
+         PERFORM WITH TEST AFTER UNTIL fc_id IS NUMERIC
+           ACCEPT fc_id
+         END-PERFORM
+       END-IF
+
+       READ fclub KEY IS fc_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de club portant ce numéro"
+          NOT INVALID KEY
+            DISPLAY "Entrez la nouvelle adresse mail de contact"
+            ACCEPT fc_email
+            DISPLAY "Entrez le nouveau numéro de téléphone"
+            ACCEPT fc_tel
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_email" TO fmo_champ
+            MOVE fc_email TO fmo_nouvelle
+            PERFORM LOG_MODIF
+            REWRITE Tclub
+              INVALID KEY
+                 DISPLAY "Erreur de réécriture."
+               NOT INVALID KEY
+                 DISPLAY "Le club a été modifié avec succès.".
+
+      *MODIFICATION DU MOT DE PASSE DU CLUB
+       MODIFY_CLUB_PASSWORD.
+
+       IF WconnectedAsAdmin = 0 THEN
+         MOVE WnumClub TO fc_id
+       ELSE
+         DISPLAY "Entrez l'ID du club"
+         PERFORM WITH TEST AFTER UNTIL fc_id IS NUMERIC
+           ACCEPT fc_id
+         END-PERFORM
+       END-IF
+
+       READ fclub KEY IS fc_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de club portant ce numéro"
+          NOT INVALID KEY
+            DISPLAY "Entrez le nouveau mot de passe du club"
+            ACCEPT fc_password
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_password" TO fmo_champ
+            MOVE "**********" TO fmo_nouvelle
+            PERFORM LOG_MODIF
+            REWRITE Tclub
+              INVALID KEY
+                 DISPLAY "Erreur de réécriture."
+               NOT INVALID KEY
+                 DISPLAY "Mot de passe modifié avec succès.".
+
+      *MODIFICATION DU STATUT D'ADHESION DU CLUB
+       MODIFY_CLUB_STATUS.
+
+       DISPLAY "Entrez l'ID du club"
+       PERFORM WITH TEST AFTER UNTIL fc_id IS NUMERIC
+         ACCEPT fc_id
+       END-PERFORM
+
+       READ fclub KEY IS fc_id
+          INVALID KEY
+            DISPLAY "Il n'existe pas de club portant ce numéro"
+          NOT INVALID KEY
+            DISPLAY "Statut actuel (1=actif, 0=expiré) : ",fc_statut
+            DISPLAY "Nouveau statut (0/1) :"
+            PERFORM WITH TEST AFTER UNTIL fc_statut = 0 OR fc_statut = 1
+              ACCEPT fc_statut
+            END-PERFORM
+            DISPLAY "Nouvelle date d'expiration (aaaammjj)"
+            PERFORM WITH TEST AFTER UNTIL fc_dateExpiration IS NUMERIC
+              ACCEPT fc_dateExpiration
+            END-PERFORM
+            MOVE "fclub" TO fmo_fichier
+            MOVE fc_id TO fmo_cle
+            MOVE "fc_statut" TO fmo_champ
+            MOVE fc_statut TO fmo_nouvelle
+            PERFORM LOG_MODIF
+            REWRITE Tclub
+              INVALID KEY
+                 DISPLAY "Erreur de réécriture."
+               NOT INVALID KEY
+                 DISPLAY "Statut du club modifié avec succès.".
+
       ****************************************************************
       * SUPPRESSIONS
       ****************************************************************
-      
+
       *SUPPRESSION D'UNE VILLE
        DELETE_VILLE.
 
@@ -974,11 +1363,39 @@
        PERFORM WITH TEST AFTER UNTIL fv_id IS NUMERIC
          ACCEPT fv_id
        END-PERFORm
-       DELETE fville RECORD
-          INVALID KEY
-            DISPLAY "Il n'existe pas de ville portant ce numéro"
-          NOT INVALID KEY
-            DISPLAY "La ville a bien été supprimée.".
+
+       MOVE 0 TO WcrudFin
+       CLOSE fsalle
+       OPEN I-O fsalle
+       MOVE fv_id TO fs_ville
+       START fsalle KEY IS = fs_ville
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 1 TO WcrudFin
+       END-START
+
+       CLOSE fclub
+       OPEN I-O fclub
+       MOVE fv_id TO fc_ville
+       START fclub KEY IS = fc_ville
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 1 TO WcrudFin
+       END-START
+
+       IF WcrudFin = 1 THEN
+         DISPLAY "Impossible : des salles ou des clubs sont"
+         DISPLAY "rattaches a cette ville."
+       ELSE
+         DELETE fville RECORD
+            INVALID KEY
+              DISPLAY "Il n'existe pas de ville portant ce numéro"
+            NOT INVALID KEY
+              DISPLAY "La ville a bien été supprimée."
+         END-DELETE
+       END-IF.
 
       *SUPPRESSION D'UNE SALLE
        DELETE_SALLE.
@@ -987,11 +1404,39 @@
        PERFORM WITH TEST AFTER UNTIL fs_id IS NUMERIC
          ACCEPT fs_id
        END-PERFORM
-       DELETE fsalle RECORD
-          INVALID KEY
-            DISPLAY "Il n'existe pas de salle portant ce numéro"
-          NOT INVALID KEY
-            DISPLAY "La salle a bien été supprimée.".
+
+       MOVE 0 TO WcrudFin
+       CLOSE fresa
+       OPEN I-O fresa
+       MOVE fs_id TO fr_idSalle
+       START fresa KEY IS = fr_idSalle
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 1 TO WcrudFin
+       END-START
+
+       CLOSE fassoc
+       OPEN I-O fassoc
+       MOVE fs_id TO fa_idSalle
+       START fassoc KEY IS = fa_idSalle
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 1 TO WcrudFin
+       END-START
+
+       IF WcrudFin = 1 THEN
+         DISPLAY "Impossible : des réservations ou des associations"
+         DISPLAY "existent pour cette salle."
+       ELSE
+         DELETE fsalle RECORD
+            INVALID KEY
+              DISPLAY "Il n'existe pas de salle portant ce numéro"
+            NOT INVALID KEY
+              DISPLAY "La salle a bien été supprimée."
+         END-DELETE
+       END-IF.
 
       *SUPPRESSION D'UN CLUB
        DELETE_CLUB.
@@ -1000,42 +1445,98 @@
        PERFORM WITH TEST AFTER UNTIL fc_id IS NUMERIC
          ACCEPT fc_id
        END-PERFORM
-       DELETE fclub RECORD
-          INVALID KEY
-            DISPLAY "Il n'existe pas de club portant ce numéro"
-          NOT INVALID KEY
-            DISPLAY "Le club a bien été supprimée.".
+
+       MOVE 0 TO WcrudFin
+       CLOSE fresa
+       OPEN I-O fresa
+       MOVE fc_id TO fr_idClub
+       START fresa KEY IS = fr_idClub
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 1 TO WcrudFin
+       END-START
+
+       IF WcrudFin = 1 THEN
+         DISPLAY "Impossible : ce club possède des réservations."
+       ELSE
+         DELETE fclub RECORD
+            INVALID KEY
+              DISPLAY "Il n'existe pas de club portant ce numéro"
+            NOT INVALID KEY
+              DISPLAY "Le club a bien été supprimé."
+         END-DELETE
+       END-IF.
 
       *SUPPRESSION D'UNE RESERVATION
        DELETE_RESA.
 
+       CLOSE fresa
+       OPEN I-O fresa
+
        DISPLAY "Entrez l'ID de la salle concernée par la réservation"
-       ACCEPT fr_idSalle
+       PERFORM WITH TEST AFTER UNTIL fr_idSalle IS NUMERIC
+         ACCEPT fr_idSalle
+       END-PERFORM
        DISPLAY "Entrez l'année de la réservation (aaaa)"
-       ACCEPT fr_dateDebut_a
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_a IS NUMERIC
+         ACCEPT fr_dateDebut_a
+       END-PERFORM
        DISPLAY "Entrez le mois de la réservation (mm)"
-       ACCEPT fr_dateDebut_m
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_m IS NUMERIC
+         ACCEPT fr_dateDebut_m
+       END-PERFORM
        DISPLAY "Entrez le jour de la réservation (jj)"
-       ACCEPT fr_dateDebut_j
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_j IS NUMERIC
+         ACCEPT fr_dateDebut_j
+       END-PERFORM
        DISPLAY "Entrez l'heure de la réservation (hh)"
-       ACCEPT fr_dateDebut_h
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_h IS NUMERIC
+         ACCEPT fr_dateDebut_h
+       END-PERFORM
+       DISPLAY "Entrez les minutes de la réservation (00 ou 30)"
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_mn = 0 OR
+                 fr_dateDebut_mn = 30
+         ACCEPT fr_dateDebut_mn
+       END-PERFORM
+
        READ fresa KEY IS fr_cles
           INVALID KEY
             DISPLAY "Il n'existe pas de réservation correspondante"
           NOT INVALID KEY
-            IF WconnectedAsAdmin=1 THEN
-              DELETE fclub RECORD
-                 NOT INVALID KEY
-                      DISPLAY "La réservation a bien été supprimée."
+            IF WconnectedAsAdmin = 0 AND fr_idClub NOT = WnumClub THEN
+              DISPLAY "Vous ne pouvez pas supprimer cette résa."
             ELSE
-              IF fr_idClub=WnumClub THEN
-                DELETE fclub RECORD
-                   NOT INVALID KEY
-                      DISPLAY "La réservation a bien été supprimée."
-              ELSE
-                 DISPLAY "Vous ne pouvez pas supprimer cette résa."
+              DISPLAY "Salle ",fr_idSalle," du ",fr_dateDebut_j,"/",
+      -               fr_dateDebut_m,"/",fr_dateDebut_a," de ",
+      -               fr_dateDebut_h,"h a ",fr_dateFin_h,"h - Montant:",
+      -               fr_montant
+              DISPLAY "Confirmer la suppression de cette réservation "
+      -               "(0/1) ?"
+              MOVE 5 TO WcrudChoix
+              PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0 OR
+                        WcrudChoix = 1
+                ACCEPT WcrudChoix
+              END-PERFORM
+              IF WcrudChoix = 1 THEN
+                MOVE fr_idSalle TO fan_idSalle
+                COMPUTE fan_dateDebut = fr_dateDebut_a * 100000000 +
+      -                   fr_dateDebut_m * 1000000 +
+      -                   fr_dateDebut_j * 10000 +
+      -                   fr_dateDebut_h * 100 + fr_dateDebut_mn
+                MOVE fr_idClub TO fan_idClub
+                MOVE fr_montant TO fan_montant
+                DELETE fresa RECORD
+                  INVALID KEY
+                    DISPLAY "Erreur lors de la suppression."
+                  NOT INVALID KEY
+                    DISPLAY "La réservation a bien été supprimée."
+                    PERFORM LOG_ANNULATION
+                    PERFORM VERIFIE_ATTENTE
+                END-DELETE
               END-IF
-            END-IF.
+            END-IF
+       END-READ.
 
       *SUPPRESSION D'UNE ASSOCIATION
        DELETE_ASSOC.
@@ -1048,7 +1549,7 @@
        PERFORM WITH TEST AFTER UNTIL fa_nomSport IS ALPHABETIC
          ACCEPT fa_nomSport
        END-PERFORM
-       
+
        DELETE fassoc RECORD
           INVALID KEY
             DISPLAY "Association inexsistante"
