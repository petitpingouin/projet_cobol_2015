@@ -41,6 +41,10 @@
          DISPLAY "8- Statistiques"
          DISPLAY "9- Consultation du planning"
          DISPLAY "10- Recherches"
+         DISPLAY "11- Fermetures / ouverture-fermeture en masse"
+         DISPLAY "12- Traitements / Sauvegardes"
+         DISPLAY "13- Rapports"
+         DISPLAY "14- Tarifs"
          DISPLAY "----"
          ACCEPT Woption
          EVALUATE Woption
@@ -54,6 +58,10 @@
              WHEN 8 PERFORM MENU_STATISTIQUES_ADMIN
              WHEN 9 PERFORM MENU_PLANNING
              WHEN 10 PERFORM MENU_RECHERCHES
+             WHEN 11 PERFORM MENU_FERMETURES
+             WHEN 12 PERFORM MENU_BATCH
+             WHEN 13 PERFORM MENU_RAPPORTS
+             WHEN 14 PERFORM MENU_TARIFS
          END-EVALUATE
        END-PERFORM.
 
@@ -84,10 +92,16 @@
          DISPLAY "----"
          DISPLAY "0- Quitter le programme"
          DISPLAY "1- Revenir au menu précédent"
+         DISPLAY "2- Facture du mois (un club)"
+         DISPLAY "3- Facturation de fin de mois (tous les clubs)"
+         DISPLAY "4- Export CSV de la facturation du mois"
          DISPLAY "----"
          ACCEPT Woption2
          EVALUATE Woption2
              WHEN 0 PERFORM SHUTDOWN
+             WHEN 2 PERFORM FACTURE_MOIS
+             WHEN 3 PERFORM BILLING_BATCH
+             WHEN 4 PERFORM FACTURE_MOIS_CSV
          END-EVALUATE
        END-PERFORM.
        
@@ -126,11 +140,20 @@
          DISPLAY "----"
          DISPLAY "0- Quitter le programme"
          DISPLAY "1- Revenir au menu précédent"
+         DISPLAY "2- Salle par (partie du) nom"
+         DISPLAY "3- Club par (partie du) nom"
+         DISPLAY "4- Salles/clubs d'une ville"
+         DISPLAY "5- Annuaire par sport"
+         DISPLAY "6- Rapport par district (code postal)"
          DISPLAY "----"
          ACCEPT Woption2
          EVALUATE Woption2
              WHEN 0 PERFORM SHUTDOWN
-             
+             WHEN 2 PERFORM SEARCH_SALLE_NOM
+             WHEN 3 PERFORM SEARCH_CLUB_NOM
+             WHEN 4 PERFORM SEARCH_BY_VILLE
+             WHEN 5 PERFORM DIRECTORY_SPORT
+             WHEN 6 PERFORM DISTRICT_REPORT
          END-EVALUATE
        END-PERFORM.
 
@@ -220,6 +243,8 @@
          DISPLAY "4- Supprimer un club"
          DISPLAY "5- Rechercher un club"
          DISPLAY "6- Afficher tous les clubs"
+         DISPLAY "7- Ajouter un sport secondaire au club"
+         DISPLAY "8- Afficher les sports d'un club"
          DISPLAY "----"
          ACCEPT Woption2
          EVALUATE Woption2
@@ -229,6 +254,8 @@
              WHEN 4 PERFORM DELETE_CLUB
              WHEN 5 PERFORM READ_CLUB
              WHEN 6 PERFORM DISPLAY_CLUBS
+             WHEN 7 PERFORM ADD_CLUB_SPORT
+             WHEN 8 PERFORM DISPLAY_CLUB_SPORTS
          END-EVALUATE
        END-PERFORM.
 
@@ -272,7 +299,7 @@
          ACCEPT Woption2
          EVALUATE Woption2
              WHEN 0 PERFORM SHUTDOWN
-             WHEN 2 PERFORM ADD_RESA
+             WHEN 2 PERFORM ADD_ENTRETIEN
              WHEN 3 PERFORM DELETE_ENTRETIEN
              WHEN 4 PERFORM DISPLAY_ENTRETIENS
          END-EVALUATE
@@ -292,6 +319,9 @@
          DISPLAY "4- Président"
          DISPLAY "5- Ville"
          DISPLAY "6- Sport proposé"
+         DISPLAY "7- Coordonnées (email/téléphone)"
+         DISPLAY "8- Mot de passe"
+         DISPLAY "9- Statut d'adhésion / date d'expiration"
          DISPLAY "----"
          ACCEPT Woption2
          EVALUATE Woption2
@@ -301,6 +331,9 @@
              WHEN 4 PERFORM MODIFY_CLUB_PSDT
              WHEN 5 PERFORM MODIFY_CLUB_TOWN
              WHEN 6 PERFORM MODIFY_CLUB_SPORT
+             WHEN 7 PERFORM MODIFY_CLUB_CONTACT
+             WHEN 8 PERFORM MODIFY_CLUB_PASSWORD
+             WHEN 9 PERFORM MODIFY_CLUB_STATUS
          END-EVALUATE
        END-PERFORM.
 
@@ -316,6 +349,7 @@
          DISPLAY "2- Nom de la ville"
          DISPLAY "3- Code postal"
          DISPLAY "4- Agglomération"
+         DISPLAY "5- Coordonnées (email/téléphone)"
          DISPLAY "----"
          ACCEPT Woption2
          EVALUATE Woption2
@@ -323,6 +357,7 @@
              WHEN 2 PERFORM MODIFY_TOWN_NOM
              WHEN 3 PERFORM MODIFY_TOWN_CODE
              WHEN 4 PERFORM MODIFY_TOWN_AGGLO
+             WHEN 5 PERFORM MODIFY_TOWN_CONTACT
          END-EVALUATE
        END-PERFORM.
 
@@ -342,6 +377,8 @@
          DISPLAY "6- Adresse"
          DISPLAY "7- Ville"
          DISPLAY "8- Prix de location"
+         DISPLAY "9- Capacité d'accueil"
+         DISPLAY "10- Catégorie"
          DISPLAY "----"
          ACCEPT Woption2
          EVALUATE Woption2
@@ -353,6 +390,8 @@
              WHEN 6 PERFORM MODIFY_ROOM_ADDR
              WHEN 7 PERFORM MODIFY_ROOM_VILLE
              WHEN 8 PERFORM MODIFY_ROOM_PRIX
+             WHEN 9 PERFORM MODIFY_ROOM_CAPACITE
+             WHEN 10 PERFORM MODIFY_ROOM_CATEGORIE
          END-EVALUATE
        END-PERFORM.
        
