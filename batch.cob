@@ -0,0 +1,876 @@
+      *Export séquentiel de tous les fichiers indexés (sauvegarde). Les
+      *enregistrements sont recopiés octet à octet dans les fichiers
+      **_bak.dat correspondants.
+      ******************************************************************
+       BACKUP_EXPORT.
+
+       DISPLAY "Sauvegarde des fichiers indexés en cours..."
+
+       CLOSE fville
+       OPEN I-O fville
+       OPEN OUTPUT fvillebak
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fville NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE Tville TO Lvillebak
+           WRITE Lvillebak
+       END-PERFORM
+       CLOSE fvillebak
+
+       CLOSE fsalle
+       OPEN I-O fsalle
+       OPEN OUTPUT fsallebak
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fsalle NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE Tsalle TO Lsallebak
+           WRITE Lsallebak
+       END-PERFORM
+       CLOSE fsallebak
+
+       CLOSE fclub
+       OPEN I-O fclub
+       OPEN OUTPUT fclubbak
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fclub NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE Tclub TO Lclubbak
+           WRITE Lclubbak
+       END-PERFORM
+       CLOSE fclubbak
+
+       CLOSE fassoc
+       OPEN I-O fassoc
+       OPEN OUTPUT fassocbak
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fassoc NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE Tassoc TO Lassocbak
+           WRITE Lassocbak
+       END-PERFORM
+       CLOSE fassocbak
+
+       CLOSE fresa
+       OPEN I-O fresa
+       OPEN OUTPUT fresabak
+       MOVE 0 TO WnbEnrBak
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fresa NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE Tresa TO Lresabak
+           WRITE Lresabak
+           ADD 1 TO WnbEnrBak
+       END-PERFORM
+       CLOSE fresabak
+
+       DISPLAY "Sauvegarde terminée (",WnbEnrBak," réservations)."
+
+      *Reconstruction des fichiers indexés à partir des extraits de
+      *sauvegarde. Opération destructive : le contenu courant est
+      *entièrement remplacé.
+      ******************************************************************
+       RESTORE_BACKUP.
+
+       DISPLAY "Cette opération va REMPLACER les fichiers actuels par l
+      -    "a dernière sauvegarde. Confirmer (0/1) ?"
+       MOVE 5 TO WcrudChoix
+       PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0 OR WcrudChoix = 1
+         ACCEPT WcrudChoix
+       END-PERFORM
+
+       IF WcrudChoix = 1 THEN
+         CLOSE fville
+         OPEN OUTPUT fville
+         OPEN INPUT fvillebak
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fvillebak NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             MOVE Lvillebak TO Tville
+             WRITE Tville
+         END-PERFORM
+         CLOSE fvillebak
+         CLOSE fville
+         OPEN I-O fville
+
+         CLOSE fsalle
+         OPEN OUTPUT fsalle
+         OPEN INPUT fsallebak
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fsallebak NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             MOVE Lsallebak TO Tsalle
+             WRITE Tsalle
+         END-PERFORM
+         CLOSE fsallebak
+         CLOSE fsalle
+         OPEN I-O fsalle
+
+         CLOSE fclub
+         OPEN OUTPUT fclub
+         OPEN INPUT fclubbak
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fclubbak NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             MOVE Lclubbak TO Tclub
+             WRITE Tclub
+         END-PERFORM
+         CLOSE fclubbak
+         CLOSE fclub
+         OPEN I-O fclub
+
+         CLOSE fassoc
+         OPEN OUTPUT fassoc
+         OPEN INPUT fassocbak
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fassocbak NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             MOVE Lassocbak TO Tassoc
+             WRITE Tassoc
+         END-PERFORM
+         CLOSE fassocbak
+         CLOSE fassoc
+         OPEN I-O fassoc
+
+         CLOSE fresa
+         OPEN OUTPUT fresa
+         OPEN INPUT fresabak
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fresabak NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             MOVE Lresabak TO Tresa
+             WRITE Tresa
+         END-PERFORM
+         CLOSE fresabak
+         CLOSE fresa
+         OPEN I-O fresa
+
+         DISPLAY "Restauration terminée."
+       ELSE
+         DISPLAY "Restauration annulée."
+       END-IF.
+
+      *Agenda du jour : toutes les réservations/entretiens d'une date,
+      *toutes salles confondues, dans l'ordre chronologique (utilise
+      *l'ordre naturel de l'ALTERNATE RECORD KEY fr_dateDebut).
+      ******************************************************************
+       DAILY_AGENDA.
+
+       DISPLAY "Date de l'agenda ?"
+       DISPLAY "Jour:"
+       PERFORM WITH TEST AFTER UNTIL Wresa_j IS NUMERIC AND
+                Wresa_j > 0 AND Wresa_j < 32
+         ACCEPT Wresa_j
+       END-PERFORM
+       DISPLAY "Mois:"
+       PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC AND
+                Wresa_m > 0 AND Wresa_m < 13
+         ACCEPT Wresa_m
+       END-PERFORM
+       DISPLAY "Année:"
+       PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC AND Wresa_a >
+      -    1970 AND Wresa_a < 2038
+         ACCEPT Wresa_a
+       END-PERFORM
+
+       CLOSE fresa
+       OPEN I-O fresa
+       MOVE Wresa_a TO fr_dateDebut_a
+       MOVE Wresa_m TO fr_dateDebut_m
+       MOVE Wresa_j TO fr_dateDebut_j
+       MOVE 0 TO fr_dateDebut_h
+       MOVE 0 TO fr_dateDebut_mn
+       DISPLAY "--- Agenda du ",Wresa_j,"/",Wresa_m,"/",Wresa_a," ---"
+       START fresa KEY IS NOT LESS THAN fr_dateDebut
+       INVALID KEY
+         DISPLAY "Rien de prévu ce jour-là."
+       NOT INVALID KEY
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fresa NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             IF fr_dateDebut_a NOT = Wresa_a OR fr_dateDebut_m NOT =
+      -               Wresa_m OR fr_dateDebut_j NOT = Wresa_j THEN
+               MOVE 1 TO WendSearch
+             ELSE
+               DISPLAY fr_dateDebut_h,":",fr_dateDebut_mn,"-",
+      -                 fr_dateFin_h,":",fr_dateFin_mn," Salle ",
+      -                 fr_idSalle," (",fr_type,") Club ",fr_idClub,
+      -                 " ",fr_sportPratique
+             END-IF
+         END-PERFORM
+       END-START.
+
+      *Écrit le planning complet (toutes dates) dans un fichier
+      *séquentiel, trié par date de début puis par salle.
+      ******************************************************************
+       PLANNING_REPORT.
+
+       CLOSE fresa
+       OPEN I-O fresa
+       OPEN OUTPUT fplanning
+
+       MOVE 0 TO fr_dateDebut_a
+       MOVE 0 TO fr_dateDebut_m
+       MOVE 0 TO fr_dateDebut_j
+       MOVE 0 TO fr_dateDebut_h
+       MOVE 0 TO fr_dateDebut_mn
+       START fresa KEY IS NOT LESS THAN fr_dateDebut
+       INVALID KEY
+         DISPLAY "Aucune réservation à imprimer."
+       NOT INVALID KEY
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fresa NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             STRING fr_dateDebut_j "/" fr_dateDebut_m "/"
+      -              fr_dateDebut_a " " fr_dateDebut_h ":"
+      -              fr_dateDebut_mn "-" fr_dateFin_h ":" fr_dateFin_mn
+      -              " Salle " fr_idSalle " Club " fr_idClub " "
+      -              fr_type " " fr_sportPratique " "
+             DELIMITED BY SIZE INTO Lplanning
+             WRITE Lplanning
+       END-PERFORM
+       END-START
+       CLOSE fplanning
+       DISPLAY "Planning écrit dans planning.dat.".
+
+      *Taux d'occupation de chaque salle sur une période donnée
+      ******************************************************************
+       OCCUPANCY_REPORT.
+
+       DISPLAY "Période à analyser."
+       DISPLAY "Date de début (jj mm aaaa):"
+       PERFORM WITH TEST AFTER UNTIL Wresa_j IS NUMERIC
+         ACCEPT Wresa_j
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC
+         ACCEPT Wresa_m
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC
+         ACCEPT Wresa_a
+       END-PERFORM
+       DISPLAY "Date de fin (jj mm aaaa):"
+       PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_j IS NUMERIC
+         ACCEPT Wresa_dateFin_j
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_m IS NUMERIC
+         ACCEPT Wresa_dateFin_m
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_a IS NUMERIC
+         ACCEPT Wresa_dateFin_a
+       END-PERFORM
+       COMPUTE WperDeb = Wresa_a * 10000 + Wresa_m * 100 + Wresa_j
+       COMPUTE WperFin = Wresa_dateFin_a * 10000 + Wresa_dateFin_m *
+      -    100 + Wresa_dateFin_j
+       COMPUTE Wtemp = FUNCTION INTEGER-OF-DATE(WperFin) -
+      -    FUNCTION INTEGER-OF-DATE(WperDeb) + 1
+
+       CLOSE fsalle
+       OPEN I-O fsalle
+       DISPLAY "--- Taux d'occupation (",Wresa_j,"/",Wresa_m,"/",
+      -         Wresa_a," au ",Wresa_dateFin_j,"/",Wresa_dateFin_m,"/",
+      -         Wresa_dateFin_a,") ---"
+       MOVE 0 TO Wresafin
+       PERFORM WITH TEST AFTER UNTIL Wresafin = 1
+         READ fsalle NEXT
+         AT END
+           MOVE 1 TO Wresafin
+         NOT AT END
+           PERFORM OCCUPANCY_UNE_SALLE
+       END-PERFORM.
+
+      *Sous-paragraphe : calcule et affiche le taux d'occupation de la
+      *salle courante (fs_*) sur la période WperDeb/WperFin
+      ******************************************************************
+       OCCUPANCY_UNE_SALLE.
+
+       MOVE 0 TO Wheures
+       MOVE fs_id TO fr_idSalle
+       CLOSE fresa
+       OPEN I-O fresa
+       START fresa KEY = fr_idSalle
+       INVALID KEY
+         CONTINUE
+       NOT INVALID KEY
+         MOVE 0 TO Wresafin2
+         PERFORM WITH TEST AFTER UNTIL Wresafin2 = 1
+           READ fresa NEXT
+           AT END
+             MOVE 1 TO Wresafin2
+           NOT AT END
+             IF fr_idSalle NOT = fs_id THEN
+               MOVE 1 TO Wresafin2
+             ELSE
+               COMPUTE Wdate8 = fr_dateDebut_a * 10000 +
+      -                 fr_dateDebut_m * 100 + fr_dateDebut_j
+               IF fr_type = "Réservation" AND Wdate8 >= WperDeb AND
+                         Wdate8 <= WperFin THEN
+                 COMPUTE Wheures = Wheures + (fr_dateFin_h * 60 +
+      -                   fr_dateFin_mn) - (fr_dateDebut_h * 60 +
+      -                   fr_dateDebut_mn)
+               END-IF
+             END-IF
+         END-PERFORM
+       END-START
+
+       COMPUTE WheuresOuv = (fs_ferm_h - fs_ouv_h) * 60 * Wtemp
+       IF WheuresOuv > 0 THEN
+         COMPUTE WoccupPct ROUNDED = Wheures * 100 / WheuresOuv
+       ELSE
+         MOVE 0 TO WoccupPct
+       END-IF
+       DISPLAY fs_id," / ",fs_nom," : ",WoccupPct," % (",Wheures,
+      -         " min réservées)".
+
+      *Classement des clubs par dépense totale sur une période
+      ******************************************************************
+       TOP_CLUBS_REPORT.
+
+       DISPLAY "Période à analyser."
+       DISPLAY "Date de début (jj mm aaaa):"
+       PERFORM WITH TEST AFTER UNTIL Wresa_j IS NUMERIC
+         ACCEPT Wresa_j
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC
+         ACCEPT Wresa_m
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC
+         ACCEPT Wresa_a
+       END-PERFORM
+       DISPLAY "Date de fin (jj mm aaaa):"
+       PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_j IS NUMERIC
+         ACCEPT Wresa_dateFin_j
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_m IS NUMERIC
+         ACCEPT Wresa_dateFin_m
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_a IS NUMERIC
+         ACCEPT Wresa_dateFin_a
+       END-PERFORM
+       COMPUTE WperDeb = Wresa_a * 10000 + Wresa_m * 100 + Wresa_j
+       COMPUTE WperFin = Wresa_dateFin_a * 10000 + Wresa_dateFin_m *
+      -    100 + Wresa_dateFin_j
+
+       MOVE 0 TO WclubTotalMax
+       MOVE 0 TO WclubTop
+       CLOSE fclub
+       OPEN I-O fclub
+       DISPLAY "--- Dépenses par club ---"
+       MOVE 0 TO Wresafin
+       PERFORM WITH TEST AFTER UNTIL Wresafin = 1
+         READ fclub NEXT
+         AT END
+           MOVE 1 TO Wresafin
+         NOT AT END
+           PERFORM TOP_CLUBS_UN_CLUB
+       END-PERFORM
+       DISPLAY "-------------------------"
+       IF WclubTop NOT = 0 THEN
+         DISPLAY "Club le plus dépensier : n°",WclubTop," (",
+      -           WclubTotalMax," €)"
+       END-IF.
+
+      *Sous-paragraphe : cumule et affiche la dépense du club courant
+      *(fc_*) sur la période WperDeb/WperFin
+      ******************************************************************
+       TOP_CLUBS_UN_CLUB.
+
+       MOVE 0 TO WclubTotal
+       MOVE fc_id TO fr_idClub
+       CLOSE fresa
+       OPEN I-O fresa
+       START fresa KEY = fr_idClub
+       INVALID KEY
+         CONTINUE
+       NOT INVALID KEY
+         MOVE 0 TO Wresafin2
+         PERFORM WITH TEST AFTER UNTIL Wresafin2 = 1
+           READ fresa NEXT
+           AT END
+             MOVE 1 TO Wresafin2
+           NOT AT END
+             IF fr_idClub NOT = fc_id THEN
+               MOVE 1 TO Wresafin2
+             ELSE
+               COMPUTE Wdate8 = fr_dateDebut_a * 10000 +
+      -                 fr_dateDebut_m * 100 + fr_dateDebut_j
+               IF Wdate8 >= WperDeb AND Wdate8 <= WperFin THEN
+                 ADD fr_montant TO WclubTotal
+               END-IF
+             END-IF
+         END-PERFORM
+       END-START
+
+       IF WclubTotal > 0 THEN
+         DISPLAY fc_id," / ",fc_nom," : ",WclubTotal," €"
+       END-IF
+       IF WclubTotal > WclubTotalMax THEN
+         MOVE WclubTotal TO WclubTotalMax
+         MOVE fc_id TO WclubTop
+       END-IF.
+
+      *Grille tarifaire des salles, regroupée par ville
+      ******************************************************************
+       RATE_CARD_REPORT.
+
+       CLOSE fville
+       OPEN I-O fville
+       DISPLAY "--- Grille tarifaire par ville ---"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fville NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           DISPLAY "Ville : ",fv_nom
+           MOVE fv_id TO fs_ville
+           CLOSE fsalle
+           OPEN I-O fsalle
+           START fsalle KEY IS = fs_ville
+           INVALID KEY
+             DISPLAY "  (aucune salle)"
+           NOT INVALID KEY
+             MOVE 0 TO Wresafin
+             PERFORM WITH TEST AFTER UNTIL Wresafin = 1
+               READ fsalle NEXT
+               AT END
+                 MOVE 1 TO Wresafin
+               NOT AT END
+                 IF fs_ville NOT = fv_id THEN
+                   MOVE 1 TO Wresafin
+                 ELSE
+                   DISPLAY "  ",fs_nom," : ",fs_prix," €/h"
+                 END-IF
+             END-PERFORM
+           END-START
+       END-PERFORM.
+
+      *Ouverture/fermeture en masse : toute la facilité ou une ville
+      ******************************************************************
+       BULK_OPEN_CLOSE.
+
+       DISPLAY "Nouvelle disponibilité à appliquer (0/1) ?"
+       PERFORM WITH TEST AFTER UNTIL Wbulk_dispo = 0 OR Wbulk_dispo = 1
+         ACCEPT Wbulk_dispo
+       END-PERFORM
+       DISPLAY "Appliquer à toute la facilité (1) ou à une seule vill
+      -    "e (0) ?"
+       PERFORM WITH TEST AFTER UNTIL Wbulk_tous = 0 OR Wbulk_tous = 1
+         ACCEPT Wbulk_tous
+       END-PERFORM
+
+       CLOSE fsalle
+       OPEN I-O fsalle
+
+       IF Wbulk_tous = 1 THEN
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fsalle NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             MOVE Wbulk_dispo TO fs_dispo
+             REWRITE Tsalle
+         END-PERFORM
+       ELSE
+         DISPLAY "ID de la ville:"
+         PERFORM WITH TEST AFTER UNTIL Wbulk_ville IS NUMERIC
+           ACCEPT Wbulk_ville
+         END-PERFORM
+         MOVE Wbulk_ville TO fs_ville
+         START fsalle KEY IS = fs_ville
+         INVALID KEY
+           DISPLAY "Aucune salle dans cette ville."
+         NOT INVALID KEY
+           MOVE 0 TO WendSearch
+           PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+             READ fsalle NEXT
+             AT END
+               MOVE 1 TO WendSearch
+             NOT AT END
+               IF fs_ville NOT = Wbulk_ville THEN
+                 MOVE 1 TO WendSearch
+               ELSE
+                 MOVE Wbulk_dispo TO fs_dispo
+                 REWRITE Tsalle
+               END-IF
+           END-PERFORM
+         END-START
+       END-IF
+       DISPLAY "Mise à jour terminée.".
+
+      *Ajout d'une fermeture exceptionnelle (une salle, ou 0 pour toute
+      *la facilité) au calendrier consulté par IS_DISPO
+      ******************************************************************
+       ADD_FERMETURE.
+
+       DISPLAY "Date de la fermeture (aaaammjj):"
+       PERFORM WITH TEST AFTER UNTIL fg_date IS NUMERIC
+         ACCEPT fg_date
+       END-PERFORM
+       DISPLAY "ID de la salle concernée (0 pour toute la facilité):"
+       PERFORM WITH TEST AFTER UNTIL fg_idSalle IS NUMERIC
+         ACCEPT fg_idSalle
+       END-PERFORM
+       DISPLAY "Motif:"
+       ACCEPT fg_motif
+
+       WRITE Tfermeture
+       INVALID KEY
+         DISPLAY "Cette fermeture existe déjà."
+       NOT INVALID KEY
+         DISPLAY "Fermeture enregistrée.".
+
+      *Suppression d'une fermeture exceptionnelle
+      ******************************************************************
+       DELETE_FERMETURE.
+
+       DISPLAY "Date de la fermeture à supprimer (aaaammjj):"
+       PERFORM WITH TEST AFTER UNTIL fg_date IS NUMERIC
+         ACCEPT fg_date
+       END-PERFORM
+       DISPLAY "ID de la salle concernée (0 pour toute la facilité):"
+       PERFORM WITH TEST AFTER UNTIL fg_idSalle IS NUMERIC
+         ACCEPT fg_idSalle
+       END-PERFORM
+
+       READ ffermeture KEY IS fg_cles
+       INVALID KEY
+         DISPLAY "Cette fermeture n'existe pas."
+       NOT INVALID KEY
+         DELETE ffermeture RECORD
+           NOT INVALID KEY
+             DISPLAY "Fermeture supprimée."
+       END-READ.
+
+      *Affichage du calendrier des fermetures exceptionnelles
+      ******************************************************************
+       DISPLAY_FERMETURES.
+
+       CLOSE ffermeture
+       OPEN I-O ffermeture
+       DISPLAY "--- Fermetures exceptionnelles ---"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ ffermeture NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           DISPLAY fg_date," / Salle ",fg_idSalle," (0=toutes) / ",
+      -             fg_motif
+       END-PERFORM.
+
+      *Auto-contrôle : recherche des chevauchements de réservations
+      *dans reservation.dat, en parcourant fresa dans l'ordre naturel
+      *de la clé primaire (regroupée par fr_idSalle).
+      ******************************************************************
+       SELF_AUDIT_OVERLAPS.
+
+       CLOSE fresa
+       OPEN I-O fresa
+       MOVE 0 TO WnbAnomalies
+       MOVE 1 TO WpremierTour
+       DISPLAY "--- Auto-contrôle des chevauchements ---"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fresa NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           PERFORM SELF_AUDIT_UN_ENR
+       END-PERFORM
+       DISPLAY "-------------------------"
+       DISPLAY WnbAnomalies," chevauchement(s) détecté(s).".
+
+      *Sous-paragraphe : compare l'enregistrement courant (fr_*) au
+      *précédent de la même salle (Wprev_*)
+      ******************************************************************
+       SELF_AUDIT_UN_ENR.
+
+       COMPUTE Wtotmin_fin = fr_dateFin_h * 60 + fr_dateFin_mn
+
+       IF WpremierTour = 0 AND fr_idSalle = Wprev_idSalle AND
+                fr_dateDebut_a = Wprev_dateDebut_a AND
+                fr_dateDebut_m = Wprev_dateDebut_m AND
+                fr_dateDebut_j = Wprev_dateDebut_j THEN
+         COMPUTE Wtotmin_debut = fr_dateDebut_h * 60 + fr_dateDebut_mn
+         IF Wtotmin_debut < Wprev_totmin_fin THEN
+           ADD 1 TO WnbAnomalies
+           DISPLAY "Salle ",fr_idSalle," le ",fr_dateDebut_j,"/",
+      -             fr_dateDebut_m,"/",fr_dateDebut_a," : résa n°",
+      -             Wprev_numResa," et résa n°",fr_numResa,
+      -             " se chevauchent"
+         END-IF
+      *  La fin de plage couverte pour cette salle/jour est le plus
+      *  grand horaire de fin vu jusqu'ici, pas le dernier lu
+         IF Wtotmin_fin > Wprev_totmin_fin THEN
+           MOVE Wtotmin_fin TO Wprev_totmin_fin
+           MOVE fr_numResa TO Wprev_numResa
+         END-IF
+       ELSE
+         MOVE Wtotmin_fin TO Wprev_totmin_fin
+         MOVE fr_numResa TO Wprev_numResa
+       END-IF
+
+       MOVE 0 TO WpremierTour
+       MOVE fr_idSalle TO Wprev_idSalle
+       MOVE fr_dateDebut_a TO Wprev_dateDebut_a
+       MOVE fr_dateDebut_m TO Wprev_dateDebut_m
+       MOVE fr_dateDebut_j TO Wprev_dateDebut_j.
+
+      *Bilan de fin de journée : nouvelles réservations du jour,
+      *annulations du jour et recette du jour
+      ******************************************************************
+       CLOSEOUT_REPORT.
+
+       ACCEPT WdateSys FROM DATE YYYYMMDD
+
+       CLOSE fresa
+       OPEN I-O fresa
+       MOVE 0 TO Wresa_montant
+       DISPLAY "--- Bilan du jour (",WdateSys,") ---"
+       DISPLAY "Réservations prévues aujourd'hui :"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fresa NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           COMPUTE Wdate8 = fr_dateDebut_a * 10000 + fr_dateDebut_m *
+      -             100 + fr_dateDebut_j
+           IF Wdate8 = WdateSys AND fr_type = "Réservation" THEN
+             DISPLAY "  Salle ",fr_idSalle," ",fr_dateDebut_h,"h",
+      -               fr_dateDebut_mn," Club ",fr_idClub," : ",
+      -               fr_montant," €"
+             ADD fr_montant TO Wresa_montant
+           END-IF
+       END-PERFORM
+       DISPLAY "Recette du jour (réservations du jour) : ",
+      -         Wresa_montant," €"
+
+       DISPLAY "Annulations enregistrées aujourd'hui :"
+       CLOSE fannul
+       OPEN INPUT fannul
+       IF fan_stat = 35 THEN
+         DISPLAY "  (aucune)"
+       ELSE
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fannul NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             IF fan_dateAnnul = WdateSys THEN
+               DISPLAY "  Salle ",fan_idSalle," Club ",fan_idClub,
+      -                 " : ",fan_montant," € (par ",fan_annulePar,")"
+             END-IF
+         END-PERFORM
+       END-IF
+       CLOSE fannul.
+
+      *Clubs dont l'adhésion arrive à échéance dans les 30 jours
+      ******************************************************************
+       RENEWAL_REPORT.
+
+       ACCEPT WdateSys FROM DATE YYYYMMDD
+       COMPUTE Wdateint = FUNCTION INTEGER-OF-DATE(WdateSys) + 30
+       COMPUTE WperFin = FUNCTION DATE-OF-INTEGER(Wdateint)
+
+       CLOSE fclub
+       OPEN I-O fclub
+       DISPLAY "--- Adhésions à renouveler avant le ",WperFin," ---"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fclub NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           IF fc_statut = 1 AND fc_dateExpiration >= WdateSys AND
+                     fc_dateExpiration <= WperFin THEN
+             DISPLAY fc_id," / ",fc_nom," : expire le ",
+      -               fc_dateExpiration
+           END-IF
+       END-PERFORM.
+
+      *Archive les réservations antérieures à une date donnée : les
+      *déplace de reservation.dat vers archive_resa.dat
+      ******************************************************************
+       ARCHIVE_RESAS.
+
+       DISPLAY "Archiver toute réservation antérieure au (aaaammjj):"
+       PERFORM WITH TEST AFTER UNTIL WarchCutoff IS NUMERIC
+         ACCEPT WarchCutoff
+       END-PERFORM
+
+       CLOSE fresa
+       OPEN I-O fresa
+       OPEN EXTEND farchive
+       MOVE 0 TO WnbArchives
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fresa NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           COMPUTE Wdate8 = fr_dateDebut_a * 10000 + fr_dateDebut_m *
+      -             100 + fr_dateDebut_j
+           IF Wdate8 < WarchCutoff THEN
+             MOVE fr_idSalle TO far_idSalle
+             COMPUTE far_dateDebut = fr_dateDebut_a * 100000000 +
+      -               fr_dateDebut_m * 1000000 + fr_dateDebut_j *
+      -               10000 + fr_dateDebut_h * 100 + fr_dateDebut_mn
+             MOVE fr_idClub TO far_idClub
+             MOVE fr_dateFin_a TO far_dateFin_a
+             MOVE fr_dateFin_m TO far_dateFin_m
+             MOVE fr_dateFin_j TO far_dateFin_j
+             MOVE fr_dateFin_h TO far_dateFin_h
+             MOVE fr_dateFin_mn TO far_dateFin_mn
+             MOVE fr_sportPratique TO far_sportPratique
+             MOVE fr_montant TO far_montant
+             MOVE fr_type TO far_type
+             MOVE fr_numResa TO far_numResa
+             WRITE Tarchive
+             DELETE fresa RECORD
+             ADD 1 TO WnbArchives
+           END-IF
+       END-PERFORM
+       CLOSE farchive
+       DISPLAY WnbArchives," réservation(s) archivée(s).".
+
+      *Pause d'affichage toutes les WnbPage lignes, pour les listes
+      *longues (DISPLAY_VILLES, DISPLAY_SALLES, DISPLAY_CLUBS, etc).
+      *L'appelant incrémente WnbLignes puis appelle ce paragraphe après
+      *chaque ligne affichée ; remettre WnbLignes à 0 avant la boucle.
+      *Un Q à la pause arrête la liste : l'appelant doit boucler sur
+      *WendSearch = 1, comme AT END le fait déjà.
+      ******************************************************************
+       PAUSE_AFFICHAGE.
+
+       ADD 1 TO WnbLignes
+       DIVIDE WnbLignes BY WnbPage GIVING Wpage_div REMAINDER Wpage_rem
+       IF Wpage_rem = 0 THEN
+         DISPLAY "--- Entrée pour continuer, Q pour arrêter ---"
+         ACCEPT WpauseRep
+         IF WpauseRep = "Q" OR WpauseRep = "q" THEN
+           MOVE 1 TO WendSearch
+         END-IF
+       END-IF.
+
+      *Menu regroupant les traitements de fond (sauvegarde, restaura-
+      *tion, archivage, auto-contrôle)
+      ******************************************************************
+       MENU_BATCH.
+       PERFORM WITH TEST AFTER UNTIL Woption2=1
+         DISPLAY "*********************************************"
+         DISPLAY "         Traitements / Sauvegardes           "
+         DISPLAY "*********************************************"
+         DISPLAY "Sélectionnez une option :"
+         DISPLAY "----"
+         DISPLAY "0- Quitter le programme"
+         DISPLAY "1- Revenir au menu précédent"
+         DISPLAY "2- Sauvegarder les fichiers"
+         DISPLAY "3- Restaurer depuis la sauvegarde"
+         DISPLAY "4- Auto-contrôle des chevauchements"
+         DISPLAY "5- Archiver les anciennes réservations"
+         DISPLAY "6- Editer le planning (fichier)"
+         DISPLAY "----"
+         ACCEPT Woption2
+         EVALUATE Woption2
+             WHEN 0 PERFORM SHUTDOWN
+             WHEN 2 PERFORM BACKUP_EXPORT
+             WHEN 3 PERFORM RESTORE_BACKUP
+             WHEN 4 PERFORM SELF_AUDIT_OVERLAPS
+             WHEN 5 PERFORM ARCHIVE_RESAS
+             WHEN 6 PERFORM PLANNING_REPORT
+         END-EVALUATE
+       END-PERFORM.
+
+      *Menu de gestion des fermetures exceptionnelles
+      ******************************************************************
+       MENU_FERMETURES.
+       PERFORM WITH TEST AFTER UNTIL Woption2=1
+         DISPLAY "*********************************************"
+         DISPLAY "     Fermetures exceptionnelles / ouv-ferm   "
+         DISPLAY "*********************************************"
+         DISPLAY "Sélectionnez une option :"
+         DISPLAY "----"
+         DISPLAY "0- Quitter le programme"
+         DISPLAY "1- Revenir au menu précédent"
+         DISPLAY "2- Ajouter une fermeture"
+         DISPLAY "3- Supprimer une fermeture"
+         DISPLAY "4- Afficher les fermetures"
+         DISPLAY "5- Ouvrir/fermer en masse"
+         DISPLAY "----"
+         ACCEPT Woption2
+         EVALUATE Woption2
+             WHEN 0 PERFORM SHUTDOWN
+             WHEN 2 PERFORM ADD_FERMETURE
+             WHEN 3 PERFORM DELETE_FERMETURE
+             WHEN 4 PERFORM DISPLAY_FERMETURES
+             WHEN 5 PERFORM BULK_OPEN_CLOSE
+         END-EVALUATE
+       END-PERFORM.
+
+      *Menu des rapports d'exploitation
+      ******************************************************************
+       MENU_RAPPORTS.
+       PERFORM WITH TEST AFTER UNTIL Woption2=1
+         DISPLAY "*********************************************"
+         DISPLAY "              Rapports                       "
+         DISPLAY "*********************************************"
+         DISPLAY "Sélectionnez une option :"
+         DISPLAY "----"
+         DISPLAY "0- Quitter le programme"
+         DISPLAY "1- Revenir au menu précédent"
+         DISPLAY "2- Agenda du jour (toutes salles)"
+         DISPLAY "3- Taux d'occupation des salles"
+         DISPLAY "4- Classement des clubs par dépense"
+         DISPLAY "5- Grille tarifaire par ville"
+         DISPLAY "6- Bilan de fin de journée"
+         DISPLAY "7- Adhésions à renouveler"
+         DISPLAY "----"
+         ACCEPT Woption2
+         EVALUATE Woption2
+             WHEN 0 PERFORM SHUTDOWN
+             WHEN 2 PERFORM DAILY_AGENDA
+             WHEN 3 PERFORM OCCUPANCY_REPORT
+             WHEN 4 PERFORM TOP_CLUBS_REPORT
+             WHEN 5 PERFORM RATE_CARD_REPORT
+             WHEN 6 PERFORM CLOSEOUT_REPORT
+             WHEN 7 PERFORM RENEWAL_REPORT
+         END-EVALUATE
+       END-PERFORM.
