@@ -0,0 +1,106 @@
+      *Initialise la table des tarifs avec les taux par défaut si le
+      *fichier vient d'être créé (mêmes valeurs que les taux en dur
+      *utilisés jusqu'ici dans CALCULE_MONTANT, pour ne rien changer
+      *tant que l'admin n'a pas modifié la table).
+      ******************************************************************
+       INIT_TARIF.
+
+       IF ftar_stat = 35 THEN
+         MOVE 'MEMEVILLE' TO ft_code
+         MOVE 100 TO ft_taux
+         MOVE 'Tarif même ville (plein tarif)' TO ft_libelle
+         WRITE Ttarif
+
+         MOVE 'AGGLO' TO ft_code
+         MOVE 50 TO ft_taux
+         MOVE "Tarif club de l'agglomération" TO ft_libelle
+         WRITE Ttarif
+
+         MOVE 'TVA' TO ft_code
+         MOVE 20 TO ft_taux
+         MOVE 'Taux de TVA' TO ft_libelle
+         WRITE Ttarif
+       END-IF.
+
+      *Affichage de la table des tarifs
+      ******************************************************************
+       DISPLAY_TARIFS.
+
+       CLOSE ftarif
+       OPEN I-O ftarif
+       DISPLAY "----------- Table des tarifs -----------"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ ftarif NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           DISPLAY ft_code," : ",ft_taux," % - ",ft_libelle
+       END-PERFORM
+       DISPLAY "-----------------------------------------".
+
+      *Modification (ou création) d'un taux de la table des tarifs
+      ******************************************************************
+       MODIFY_TARIF.
+
+       PERFORM DISPLAY_TARIFS
+
+       DISPLAY "Code du tarif à modifier (MEMEVILLE/AGGLO/TVA):"
+       ACCEPT ft_code
+       READ ftarif KEY IS ft_code
+         INVALID KEY
+           DISPLAY "Ce code n'existe pas, création d'un nouveau tarif."
+           DISPLAY "Libellé:"
+           ACCEPT ft_libelle
+           DISPLAY "Taux (%):"
+           PERFORM WITH TEST AFTER UNTIL ft_taux IS NUMERIC
+             ACCEPT ft_taux
+           END-PERFORM
+           WRITE Ttarif
+             INVALID KEY
+               DISPLAY "/!\ Erreur"
+             NOT INVALID KEY
+               DISPLAY "Tarif créé."
+           END-WRITE
+         NOT INVALID KEY
+           MOVE ft_taux TO WvalAncienne
+           DISPLAY "Nouveau taux (%) pour ",ft_code," (actuel: ",
+      -             ft_taux,")"
+           PERFORM WITH TEST AFTER UNTIL ft_taux IS NUMERIC
+             ACCEPT ft_taux
+           END-PERFORM
+           MOVE "ftarif" TO fmo_fichier
+           MOVE ft_code TO fmo_cle
+           MOVE "ft_taux" TO fmo_champ
+           MOVE WvalAncienne TO fmo_ancienne
+           MOVE ft_taux TO fmo_nouvelle
+           PERFORM LOG_MODIF
+           REWRITE Ttarif
+             INVALID KEY
+               DISPLAY "Erreur de réécriture."
+             NOT INVALID KEY
+               DISPLAY "Tarif modifié avec succès."
+           END-REWRITE
+       END-READ.
+
+      *Menu d'administration des tarifs
+      ******************************************************************
+       MENU_TARIFS.
+       PERFORM WITH TEST AFTER UNTIL Woption2=1
+         DISPLAY "*********************************************"
+         DISPLAY "        Gestion de la table des tarifs       "
+         DISPLAY "*********************************************"
+         DISPLAY "Sélectionnez une option :"
+         DISPLAY "----"
+         DISPLAY "0- Quitter le programme"
+         DISPLAY "1- Revenir au menu précédent"
+         DISPLAY "2- Afficher la table des tarifs"
+         DISPLAY "3- Modifier/créer un tarif"
+         DISPLAY "----"
+         ACCEPT Woption2
+         EVALUATE Woption2
+             WHEN 0 PERFORM SHUTDOWN
+             WHEN 2 PERFORM DISPLAY_TARIFS
+             WHEN 3 PERFORM MODIFY_TARIF
+         END-EVALUATE
+       END-PERFORM.
