@@ -0,0 +1,256 @@
+      *Calcule la longueur utile (hors espaces de fin) de Wsearch_nom,
+      *pour pouvoir comparer une sous-chaîne saisie par l'utilisateur
+      *au contenu d'un champ PIC A(30) complet via INSPECT ... FOR ALL.
+      ******************************************************************
+       CALC_LONGUEUR_NOM.
+
+       MOVE 30 TO WsearchLen
+       PERFORM WITH TEST BEFORE UNTIL WsearchLen = 0 OR
+                Wsearch_nom(WsearchLen:1) NOT = SPACE
+         SUBTRACT 1 FROM WsearchLen
+       END-PERFORM
+       IF WsearchLen = 0 THEN
+         MOVE 1 TO WsearchLen
+       END-IF.
+
+      *Recherche d'une salle par une partie de son nom
+      ******************************************************************
+       SEARCH_SALLE_NOM.
+
+       DISPLAY "Texte à rechercher dans le nom de la salle:"
+       ACCEPT Wsearch_nom
+       PERFORM CALC_LONGUEUR_NOM
+
+       CLOSE fsalle
+       OPEN I-O fsalle
+       DISPLAY "--- Salles trouvées ---"
+       MOVE 0 TO WendSearch
+       MOVE 1 TO Wnontrouve
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fsalle NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE 0 TO WsearchPos
+           INSPECT fs_nom TALLYING WsearchPos FOR ALL
+                     Wsearch_nom(1:WsearchLen)
+           IF WsearchPos > 0 THEN
+             MOVE 0 TO Wnontrouve
+             DISPLAY fs_id," / ",fs_nom," / ",fs_addr
+           END-IF
+       END-PERFORM
+       IF Wnontrouve = 1 THEN
+         DISPLAY "Aucune salle ne correspond."
+       END-IF.
+
+      *Recherche d'un club par une partie de son nom
+      ******************************************************************
+       SEARCH_CLUB_NOM.
+
+       DISPLAY "Texte à rechercher dans le nom du club:"
+       ACCEPT Wsearch_nom
+       PERFORM CALC_LONGUEUR_NOM
+
+       CLOSE fclub
+       OPEN I-O fclub
+       DISPLAY "--- Clubs trouvés ---"
+       MOVE 0 TO WendSearch
+       MOVE 1 TO Wnontrouve
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fclub NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           MOVE 0 TO WsearchPos
+           INSPECT fc_nom TALLYING WsearchPos FOR ALL
+                     Wsearch_nom(1:WsearchLen)
+           IF WsearchPos > 0 THEN
+             MOVE 0 TO Wnontrouve
+             DISPLAY fc_id," / ",fc_nom," / ",fc_president
+           END-IF
+       END-PERFORM
+       IF Wnontrouve = 1 THEN
+         DISPLAY "Aucun club ne correspond."
+       END-IF.
+
+      *Recherche de toutes les salles/clubs d'une ville donnée
+      ******************************************************************
+       SEARCH_BY_VILLE.
+
+       DISPLAY "Entrez l'ID de la ville:"
+       PERFORM WITH TEST AFTER UNTIL Wsearch_ville IS NUMERIC
+         ACCEPT Wsearch_ville
+       END-PERFORM
+       MOVE Wsearch_ville TO fv_id
+       READ fville KEY IS fv_id
+         INVALID KEY
+           DISPLAY "Cette ville n'existe pas."
+         NOT INVALID KEY
+           DISPLAY "Ville : ",fv_nom
+           PERFORM SEARCH_VILLE_DETAIL
+       END-READ.
+
+      *Affiche les salles puis les clubs rattachés à Wsearch_ville
+      *(sous-paragraphe partagé par SEARCH_BY_VILLE et DISTRICT_REPORT)
+      ******************************************************************
+       SEARCH_VILLE_DETAIL.
+
+       DISPLAY "--- Salles ---"
+       CLOSE fsalle
+       OPEN I-O fsalle
+       MOVE Wsearch_ville TO fs_ville
+       START fsalle KEY IS = fs_ville
+         INVALID KEY
+           DISPLAY "Aucune salle dans cette ville."
+         NOT INVALID KEY
+           MOVE 0 TO WendSearch
+           PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+             READ fsalle NEXT
+             AT END
+               MOVE 1 TO WendSearch
+             NOT AT END
+               IF fs_ville NOT = Wsearch_ville THEN
+                 MOVE 1 TO WendSearch
+               ELSE
+                 DISPLAY fs_id," / ",fs_nom," / ",fs_addr
+               END-IF
+           END-PERFORM
+       END-START
+
+       DISPLAY "--- Clubs ---"
+       CLOSE fclub
+       OPEN I-O fclub
+       MOVE Wsearch_ville TO fc_ville
+       START fclub KEY IS = fc_ville
+         INVALID KEY
+           DISPLAY "Aucun club dans cette ville."
+         NOT INVALID KEY
+           MOVE 0 TO WendSearch
+           PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+             READ fclub NEXT
+             AT END
+               MOVE 1 TO WendSearch
+             NOT AT END
+               IF fc_ville NOT = Wsearch_ville THEN
+                 MOVE 1 TO WendSearch
+               ELSE
+                 DISPLAY fc_id," / ",fc_nom," / ",fc_president
+               END-IF
+           END-PERFORM
+       END-START.
+
+      *Annuaire des salles et des clubs pour un sport donné (salles via
+      *fassoc, clubs via fc_sport et via le fichier multi-sports)
+      ******************************************************************
+       DIRECTORY_SPORT.
+
+       DISPLAY "Quel sport recherchez-vous ?"
+       PERFORM WITH TEST AFTER UNTIL Wsearch_sport IS ALPHABETIC
+         ACCEPT Wsearch_sport
+       END-PERFORM
+
+       DISPLAY "--- Salles proposant ce sport ---"
+       CLOSE fassoc
+       OPEN I-O fassoc
+       MOVE Wsearch_sport TO fa_nomSport
+       START fassoc KEY IS = fa_nomSport
+         INVALID KEY
+           DISPLAY "Aucune salle ne propose ce sport."
+         NOT INVALID KEY
+           MOVE 0 TO WendSearch
+           PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+             READ fassoc NEXT
+             AT END
+               MOVE 1 TO WendSearch
+             NOT AT END
+               IF fa_nomSport NOT = Wsearch_sport THEN
+                 MOVE 1 TO WendSearch
+               ELSE
+                 MOVE fa_idSalle TO fs_id
+                 CLOSE fsalle
+                 OPEN I-O fsalle
+                 READ fsalle KEY IS fs_id
+                   INVALID KEY
+                     DISPLAY fa_idSalle," / (salle introuvable)"
+                   NOT INVALID KEY
+                     DISPLAY fs_id," / ",fs_nom," / ",fs_addr
+                 END-READ
+               END-IF
+           END-PERFORM
+       END-START
+
+       DISPLAY "--- Clubs dont le sport principal correspond ---"
+       CLOSE fclub
+       OPEN I-O fclub
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fclub NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           IF fc_sport = Wsearch_sport THEN
+             DISPLAY fc_id," / ",fc_nom
+           END-IF
+       END-PERFORM
+
+       DISPLAY "--- Clubs proposant aussi ce sport (sport secondaire) --
+      -    "-"
+       CLOSE fclubsport
+       OPEN I-O fclubsport
+       MOVE Wsearch_sport TO fcs_nomSport
+       START fclubsport KEY IS = fcs_nomSport
+         INVALID KEY
+           CONTINUE
+         NOT INVALID KEY
+           MOVE 0 TO WendSearch
+           PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+             READ fclubsport NEXT
+             AT END
+               MOVE 1 TO WendSearch
+             NOT AT END
+               IF fcs_nomSport NOT = Wsearch_sport THEN
+                 MOVE 1 TO WendSearch
+               ELSE
+                 MOVE fcs_idClub TO fc_id
+                 CLOSE fclub
+                 OPEN I-O fclub
+                 READ fclub KEY IS fc_id
+                   NOT INVALID KEY
+                     DISPLAY fc_id," / ",fc_nom
+                 END-READ
+               END-IF
+           END-PERFORM
+       END-START.
+
+      *Rapport par district postal : toutes les villes d'un même code
+      *postal, avec leurs salles et clubs
+      ******************************************************************
+       DISTRICT_REPORT.
+
+       DISPLAY "Code postal recherché:"
+       PERFORM WITH TEST AFTER UNTIL Wsearch_cp IS NUMERIC
+         ACCEPT Wsearch_cp
+       END-PERFORM
+
+       CLOSE fville
+       OPEN I-O fville
+       MOVE Wsearch_cp TO fv_codePost
+       START fville KEY IS = fv_codePost
+         INVALID KEY
+           DISPLAY "Aucune ville pour ce code postal."
+         NOT INVALID KEY
+           MOVE 0 TO WendSearch
+           PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+             READ fville NEXT
+             AT END
+               MOVE 1 TO WendSearch
+             NOT AT END
+               IF fv_codePost NOT = Wsearch_cp THEN
+                 MOVE 1 TO WendSearch
+               ELSE
+                 DISPLAY "Ville ",fv_id," : ",fv_nom
+                 MOVE fv_id TO Wsearch_ville
+                 PERFORM SEARCH_VILLE_DETAIL
+               END-IF
+           END-PERFORM
+       END-START.
