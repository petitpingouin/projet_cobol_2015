@@ -65,21 +65,25 @@
          DISPLAY "Pas de réservations pour cette salle"
        NOT INVALID KEY
          MOVE 0 TO WendSearch
+         MOVE 0 TO WnbLignes
          PERFORM WITH TEST AFTER UNTIL WendSearch = 1
          READ fresa NEXT
          AT END
            MOVE 1 TO WendSearch
          NOT AT END
-           DISPLAY "Id Salle:", fr_idSalle
-           DISPLAY "Club: ", fr_idClub
-           DISPLAY "Sport: ", fr_sportPratique
-           DISPLAY "Date: ",fr_dateDebut_j,"/",fr_dateDebut_m,"/",fr_dat
-      -eDebut_j
-           DISPLAY "De ", fr_dateDebut_h, " à ", fr_dateFin_h
-           IF WconnectedAsAdmin = 1 THEN
-             DISPLAY "Montant: ", fr_montant
+           IF fr_type = "Réservation" THEN
+             DISPLAY "Id Salle:", fr_idSalle
+             DISPLAY "Club: ", fr_idClub
+             DISPLAY "Sport: ", fr_sportPratique
+             DISPLAY "Date: ",fr_dateDebut_j,"/",fr_dateDebut_m,"/",
+      -              fr_dateDebut_a
+             DISPLAY "De ", fr_dateDebut_h, " à ", fr_dateFin_h
+             IF WconnectedAsAdmin = 1 THEN
+               DISPLAY "Montant: ", fr_montant
+             END-IF
+             DISPLAY "----------------"
+             PERFORM PAUSE_AFFICHAGE
            END-IF
-           DISPLAY "----------------"
          END-READ
        END-PERFORM.
        
@@ -106,23 +110,25 @@
          OPEN I-O fresa
          DISPLAY "**********************************************"
          MOVE 0 TO WendSearch
+         MOVE 0 TO WnbLignes
          PERFORM WITH TEST AFTER UNTIL WendSearch = 1
            READ fresa NEXT
            AT END
              MOVE 1 TO WendSearch
            NOT AT END
       *      N'affiche que si admin ou résa du club
-             IF WnumClub = fr_idClub THEN 
+             IF WnumClub = fr_idClub THEN
                DISPLAY "Id Salle:", fr_idSalle
                DISPLAY "Club: ", fr_idClub
                DISPLAY "Sport: ", fr_sportPratique
-               DISPLAY "Date: ",fr_dateDebut_j,"/",fr_dateDebut_m,"/",fr
-      -_dateDebut_j
+               DISPLAY "Date: ",fr_dateDebut_j,"/",fr_dateDebut_m,"/",
+      -                fr_dateDebut_a
                DISPLAY "De ", fr_dateDebut_h, " à ", fr_dateFin_h
                IF WconnectedAsAdmin = 1 THEN
                  DISPLAY "Montant: ", fr_montant
                END-IF
                DISPLAY "----------------"
+               PERFORM PAUSE_AFFICHAGE
              END-IF
            END-READ
          END-PERFORM
