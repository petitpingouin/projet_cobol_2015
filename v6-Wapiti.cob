@@ -39,7 +39,7 @@
        RECORD KEY IS fa_cles
        ALTERNATE RECORD KEY IS fa_nomSport WITH DUPLICATES
        ALTERNATE RECORD KEY IS fa_idSalle WITH DUPLICATES.
-	   
+
        SELECT fresa ASSIGN TO "reservation.dat"
        ORGANIZATION INDEXED
        ACCESS MODE IS DYNAMIC
@@ -48,13 +48,93 @@
        RECORD KEY IS fr_cles
        ALTERNATE RECORD KEY IS fr_dateDebut WITH DUPLICATES
        ALTERNATE RECORD KEY IS fr_idClub WITH DUPLICATES
-       ALTERNATE RECORD KEY IS fr_idSalle WITH DUPLICATES.
+       ALTERNATE RECORD KEY IS fr_idSalle WITH DUPLICATES
+       ALTERNATE RECORD KEY IS fr_numResa WITH DUPLICATES.
 
+      *fid est désormais indexé sur fid_type pour un accès direct au
+      *compteur voulu (salle/ville/club/resa) sans balayage séquentiel.
        SELECT fid ASSIGN TO "id.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS fid_stat
+       RECORD KEY IS fid_type.
+
+      *Association club/sport (un club peut proposer plusieurs sports)
+       SELECT fclubsport ASSIGN TO "clubsport.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS fcs_stat
+       RECORD KEY IS fcs_cles
+       ALTERNATE RECORD KEY IS fcs_nomSport WITH DUPLICATES.
+
+      *Calendrier des fermetures exceptionnelles (jours fériés, etc.)
+       SELECT ffermeture ASSIGN TO "fermeture.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ffer_stat
+       RECORD KEY IS fg_cles.
+
+      *Tarifs (remises et TVA) modifiables sans recompilation
+       SELECT ftarif ASSIGN TO "tarif.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ftar_stat
+       RECORD KEY IS ft_code.
+
+      *Journal des annulations de réservations (piste d'audit)
+       SELECT fannul ASSIGN TO "annulation.dat"
        ORGANIZATION SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL
-       FILE STATUS IS fid_stat.
-	   
+       FILE STATUS IS fan_stat.
+
+      *Journal des modifications (avant/après) sur les fiches
+       SELECT fmodif ASSIGN TO "modification.dat"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS fmo_stat.
+
+      *Liste d'attente pour les créneaux complets
+       SELECT fattente ASSIGN TO "attente.dat"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS fwa_stat.
+
+      *Archive des réservations trop anciennes
+       SELECT farchive ASSIGN TO "archive_resa.dat"
+       ORGANIZATION SEQUENTIAL
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS far_stat.
+
+      *Rapport de planning (édition) et export CSV de facturation
+       SELECT fplanning ASSIGN TO "planning.dat"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fpl_stat.
+
+       SELECT ffacturecsv ASSIGN TO "facture.csv"
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS fcs_stat2.
+
+      *Extraits séquentiels de sauvegarde des fichiers indexés
+       SELECT fvillebak ASSIGN TO "ville_bak.dat"
+       ORGANIZATION SEQUENTIAL
+       FILE STATUS IS fvb_stat.
+
+       SELECT fsallebak ASSIGN TO "salle_bak.dat"
+       ORGANIZATION SEQUENTIAL
+       FILE STATUS IS fsb_stat.
+
+       SELECT fclubbak ASSIGN TO "club_bak.dat"
+       ORGANIZATION SEQUENTIAL
+       FILE STATUS IS fcb_stat.
+
+       SELECT fassocbak ASSIGN TO "assoc_bak.dat"
+       ORGANIZATION SEQUENTIAL
+       FILE STATUS IS fab_stat.
+
+       SELECT fresabak ASSIGN TO "resa_bak.dat"
+       ORGANIZATION SEQUENTIAL
+       FILE STATUS IS frb_stat.
+
        DATA DIVISION.
        FILE SECTION.
        FD fville.
@@ -63,6 +143,8 @@
               02 fv_nom PIC A(30).
               02 fv_codePost PIC 9(5).
               02 fv_agglo PIC 9.
+              02 fv_email PIC X(30).
+              02 fv_tel PIC X(15).
 
        FD fsalle.
        01 Tsalle.
@@ -74,6 +156,8 @@
               02 fs_addr PIC X(30).
               02 fs_ville PIC 9(15).
               02 fs_prix PIC 999V99.
+              02 fs_capacite PIC 9(4).
+              02 fs_categorie PIC X(10).
 
        FD fclub.
        01 Tclub.
@@ -83,6 +167,11 @@
               02 fc_president PIC A(30).
               02 fc_ville PIC 9(15).
               02 fc_sport PIC A(30).
+              02 fc_password PIC X(10).
+              02 fc_email PIC X(30).
+              02 fc_tel PIC X(15).
+              02 fc_statut PIC 9.
+              02 fc_dateExpiration PIC 9(8).
 
        FD fassoc.
        01 Tassoc.
@@ -99,20 +188,119 @@
                     04 fr_dateDebut_m PIC 99.
                     04 fr_dateDebut_j PIC 9(2).
                     04 fr_dateDebut_h PIC 99.
-              02 fr_idClub PIC 9(4).     
+                    04 fr_dateDebut_mn PIC 99.
+              02 fr_idClub PIC 9(4).
               02 fr_dateFin.
                     03 fr_dateFin_a PIC 99(4).
                     03 fr_dateFin_m PIC 99.
                     03 fr_dateFin_j PIC 9(2).
                     03 fr_dateFin_h PIC 99.
+                    03 fr_dateFin_mn PIC 99.
               02 fr_sportPratique PIC A(30).
-              02 fr_montant PIC 999V99.
+              02 fr_montantHT PIC 999V99.
+              02 fr_taxe PIC 999V99.
+              02 fr_montant PIC 9999V99.
+              02 fr_type PIC A(15).
+              02 fr_actions PIC X(60).
+              02 fr_numResa PIC 9(8).
+              02 fr_idLot PIC 9(8).
 
        FD fid.
        01 Tid.
               02 fid_type PIC A(10).
               02 fid_idMax PIC 9(15).
 
+       FD fclubsport.
+       01 Tclubsport.
+              02 fcs_cles.
+                 03 fcs_idClub PIC 9(4).
+                 03 fcs_nomSport PIC A(30).
+
+       FD ffermeture.
+       01 Tfermeture.
+              02 fg_cles.
+                 03 fg_date PIC 9(8).
+                 03 fg_idSalle PIC 9(3).
+              02 fg_motif PIC X(40).
+
+       FD ftarif.
+       01 Ttarif.
+              02 ft_code PIC X(10).
+              02 ft_taux PIC 999V99.
+              02 ft_libelle PIC X(30).
+
+       FD fannul.
+       01 Tannul.
+              02 fan_idSalle PIC 9(3).
+              02 fan_dateDebut PIC 9(12).
+              02 fan_idClub PIC 9(4).
+              02 fan_montant PIC 9999V99.
+              02 fan_annulePar PIC X(10).
+              02 fan_dateAnnul PIC 9(8).
+              02 fan_heureAnnul PIC 9(6).
+
+       FD fmodif.
+       01 Tmodif.
+              02 fmo_fichier PIC X(10).
+              02 fmo_cle PIC X(20).
+              02 fmo_champ PIC X(20).
+              02 fmo_ancienne PIC X(30).
+              02 fmo_nouvelle PIC X(30).
+              02 fmo_auteur PIC X(10).
+              02 fmo_date PIC 9(8).
+              02 fmo_heure PIC 9(6).
+
+       FD fattente.
+       01 Tattente.
+              02 fwa_idClub PIC 9(4).
+              02 fwa_sport PIC A(30).
+              02 fwa_a PIC 99(4).
+              02 fwa_m PIC 99.
+              02 fwa_j PIC 9(2).
+              02 fwa_h_debut PIC 99.
+              02 fwa_h_fin PIC 99.
+              02 fwa_dateDemande PIC 9(8).
+
+       FD farchive.
+       01 Tarchive.
+              02 far_cles.
+                 03 far_idSalle PIC 9(3).
+                 03 far_dateDebut PIC 9(12).
+              02 far_idClub PIC 9(4).
+              02 far_dateFin.
+                 03 far_dateFin_a PIC 99(4).
+                 03 far_dateFin_m PIC 99.
+                 03 far_dateFin_j PIC 9(2).
+                 03 far_dateFin_h PIC 99.
+                 03 far_dateFin_mn PIC 99.
+              02 far_sportPratique PIC A(30).
+              02 far_montant PIC 9999V99.
+              02 far_type PIC A(15).
+              02 far_numResa PIC 9(8).
+
+       FD fplanning.
+       01 Lplanning PIC X(100).
+
+       FD ffacturecsv.
+       01 Lfacturecsv PIC X(150).
+
+      *Les tailles ci-dessous correspondent exactement à Tville/Tsalle/
+      *Tclub/Tassoc/Tresa (copie brute champ à champ à l'export, pour
+      *pouvoir la remettre à l'identique à la restauration).
+       FD fvillebak.
+       01 Lvillebak PIC X(96).
+
+       FD fsallebak.
+       01 Lsallebak PIC X(102).
+
+       FD fclubbak.
+       01 Lclubbak PIC X(203).
+
+       FD fassocbak.
+       01 Lassocbak PIC X(33).
+
+       FD fresabak.
+       01 Lresabak PIC X(170).
 
        WORKING-STORAGE SECTION.
        77 fville_stat PIC 9(2).
@@ -121,9 +309,23 @@
        77 fass_stat PIC 9(2).
        77 fresa_stat PIC 9(2).
        77 fid_stat PIC 9(2).
+       77 fcs_stat PIC 9(2).
+       77 ffer_stat PIC 9(2).
+       77 ftar_stat PIC 9(2).
+       77 fan_stat PIC 9(2).
+       77 fmo_stat PIC 9(2).
+       77 fwa_stat PIC 9(2).
+       77 far_stat PIC 9(2).
+       77 fpl_stat PIC 9(2).
+       77 fcs_stat2 PIC 9(2).
+       77 fvb_stat PIC 9(2).
+       77 fsb_stat PIC 9(2).
+       77 fcb_stat PIC 9(2).
+       77 fab_stat PIC 9(2).
+       77 frb_stat PIC 9(2).
        77 Wchoix PIC 9.
-       77 Woption PIC 9.
-       77 Woption2 PIC 9.
+       77 Woption PIC 99.
+       77 Woption2 PIC 99.
        77 Wmdp PIC X(30).
        77 Wconnected PIC 9.
        77 WconnectedAsAdmin PIC 9.
@@ -136,6 +338,7 @@
        77 WidCourantSalle PIC 9(3).
        77 WidCourantVille PIC 9(15).
        77 WidCourantClub PIC 9(4).
+       77 WidCourantResa PIC 9(8).
        77 Wrecherche_jour PIC X(10).
        77 WfileStatus PIC 9.
        77 WendSearch PIC 9.
@@ -144,11 +347,17 @@
        77 Wtemp PIC 9(15).
        77 WcrudChoix PIC 9.
        77 WcrudFin PIC 9.
-       
+       77 WnbLignes PIC 9(4).
+
+      *SECURITE / CONNEXION
+       77 WnbEssais PIC 9 VALUE 0.
+       77 WmaxEssais PIC 9 VALUE 3.
+       77 WmdpOK PIC 9.
+
       *RESA
        77 Wrep1 PIC 9.
        77 Wferm PIC 9.
-       77 Wprixreduit PIC 9.   
+       77 Wprixreduit PIC 9.
        77 Wresafin PIC 9.
        77 Wresafin2 PIC 9.
        77 Wjours PIC A(20).
@@ -161,17 +370,95 @@
        77 Wresa_j PIC 9(2).
        77 Wresa_h_debut PIC 99.
        77 Wresa_h_fin PIC 99.
+       77 Wresa_mn_debut PIC 99.
+       77 Wresa_mn_fin PIC 99.
        77 Wresa_idSalle PIC 9(3).
        77 Wresa_sportPratique PIC A(30).
-       77 Wresa_montant PIC 999V99.
+       77 Wresa_montant PIC 9999V99.
+       77 Wresa_montantHT PIC 999V99.
+       77 Wresa_taxe PIC 999V99.
        77 Wresa_clubAgglo PIC 9.
-       
-       
-       
+       77 Wresa_type PIC A(15).
+       77 Wresa_actions PIC X(60).
+       77 Wresa_capaMin PIC 9(4).
+       77 Wresa_numResa PIC 9(8).
+       77 Wresa_idLot PIC 9(8).
+       77 Wtotmin_debut PIC 9(5).
+       77 Wtotmin_fin PIC 9(5).
+       77 Wfrtotmin_debut PIC 9(5).
+       77 Wfrtotmin_fin PIC 9(5).
+       77 Wresa_mode PIC 9.
+       77 Wresa_dateFin_a PIC 99(4).
+       77 Wresa_dateFin_m PIC 99.
+       77 Wresa_dateFin_j PIC 9(2).
+       77 Wdate8 PIC 9(8).
+       77 Wdateint PIC 9(9).
+       77 WnbSemaines PIC 9(3).
+       77 WnbEchecs PIC 9(3).
+
+      *DATE/HEURE SYSTEME
+       77 WdateSys PIC 9(8).
+       77 WheureSys PIC 9(6).
+       77 WauteurLog PIC X(10).
+
+      *PAGINATION DES LISTES (voir PAUSE_AFFICHAGE)
+       77 WpauseRep PIC X(1).
+       77 WnbPage PIC 9(2) VALUE 10.
+       77 Wpage_div PIC 9(4).
+       77 Wpage_rem PIC 9(4).
+
+      *JOURNAL DES MODIFICATIONS
+       77 WvalAncienne PIC X(30).
+
+      *RECHERCHES
+       77 Wsearch_nom PIC X(30).
+       77 Wsearch_cp PIC 9(5).
+       77 WsearchPos PIC 9(2).
+       77 WsearchLen PIC 9(2).
+       77 Wsearch_sport PIC A(30).
+       77 Wsearch_ville PIC 9(15).
+
+      *RAPPORTS / STATISTIQUES ADMIN
+       77 WperDeb PIC 9(8).
+       77 WperFin PIC 9(8).
+       77 WdateCourante PIC 9(8).
+       77 Wheures PIC 9(6).
+       77 WheuresOuv PIC 9(6).
+       77 WoccupPct PIC 999V99.
+       77 WclubTotal PIC 9(7)V99.
+       77 WclubTotalMax PIC 9(7)V99.
+       77 WclubTop PIC 9(4).
+
+      *AUTO-CONTROLE DES CHEVAUCHEMENTS
+       77 Wprev_idSalle PIC 9(3).
+       77 Wprev_dateDebut_a PIC 99(4).
+       77 Wprev_dateDebut_m PIC 99.
+       77 Wprev_dateDebut_j PIC 9(2).
+       77 Wprev_totmin_debut PIC 9(5).
+       77 Wprev_totmin_fin PIC 9(5).
+       77 Wprev_numResa PIC 9(8).
+       77 WnbAnomalies PIC 9(4).
+       77 WpremierTour PIC 9.
+
+      *GESTION DE FACILITE / FERMETURES
+       77 Wbulk_ville PIC 9(15).
+       77 Wbulk_dispo PIC 9.
+       77 Wbulk_tous PIC 9.
+
+      *SAUVEGARDE / RESTAURATION / ARCHIVAGE
+       77 WnbEnrBak PIC 9(6).
+       77 WarchCutoff PIC 9(8).
+       77 WarchInt PIC 9(9).
+       77 WnbArchives PIC 9(6).
+
+      *LIGNES POUR FICHIERS SEQUENTIELS (backup/CSV/planning)
+       77 WligneCsv PIC X(150).
+       77 WligneBak PIC X(150).
+
        PROCEDURE DIVISION.
 
       *PROGRAMME PRINCIPAL
-      
+
       * Initialisation des fichiers
 
       * Fichier club
@@ -181,7 +468,7 @@
           CLOSE fclub
           OPEN I-O fclub
        END-IF
-       
+
       * Fichier ville
        OPEN I-O fville
        IF fville_stat=35 THEN
@@ -222,9 +509,34 @@
           OPEN I-O fid
        END-IF
 
-      * Initialisation des ID si le fichier n'est pas initialisé
+      * Fichier club/sport
+       OPEN I-O fclubsport
+       IF fcs_stat=35 THEN
+          OPEN OUTPUT fclubsport
+          CLOSE fclubsport
+          OPEN I-O fclubsport
+       END-IF
+
+      * Fichier fermetures exceptionnelles
+       OPEN I-O ffermeture
+       IF ffer_stat=35 THEN
+          OPEN OUTPUT ffermeture
+          CLOSE ffermeture
+          OPEN I-O ffermeture
+       END-IF
+
+      * Fichier tarifs
+       OPEN I-O ftarif
+       IF ftar_stat=35 THEN
+          OPEN OUTPUT ftarif
+          CLOSE ftarif
+          OPEN I-O ftarif
+       END-IF
+
+      * Initialisation des ID et des tarifs si nécessaire
        PERFORM GET_FILE_STATUS
        PERFORM INIT_ID
+       PERFORM INIT_TARIF
 
        MOVE 1 TO Wlogin
        PERFORM WITH TEST AFTER UNTIL Wlogin=0
@@ -233,23 +545,50 @@
            EVALUATE Wlogin
              WHEN 0 MOVE 0 TO Wlogin
              WHEN 'admin'
-      * SI L'UTILISATEUR SE TROMPE INDEFINIMENT
-      * AJOUTER UNE FONCTIONNALITE POUR SORTIR
-               PERFORM WITH TEST AFTER UNTIL Wmdp="1234"
+               MOVE 0 TO WnbEssais
+               MOVE 0 TO WmdpOK
+               PERFORM WITH TEST AFTER UNTIL WmdpOK = 1 OR WnbEssais >=
+      -              WmaxEssais
                  DISPLAY 'Entrez votre mdp'
                  ACCEPT Wmdp
+                 IF Wmdp = "1234" THEN
+                   MOVE 1 TO WmdpOK
+                 ELSE
+                   ADD 1 TO WnbEssais
+                   DISPLAY "Mot de passe incorrect (",WnbEssais,"/",
+      -                     WmaxEssais,")"
+                 END-IF
                END-PERFORM
-               MOVE 1 TO WconnectedAsAdmin
-               PERFORM MENU_ADMIN
+               IF WmdpOK = 1 THEN
+                 MOVE 1 TO WconnectedAsAdmin
+                 PERFORM MENU_ADMIN
+               ELSE
+                 DISPLAY "Trop d'essais, retour à l'identification."
+               END-IF
              WHEN 'club'
                PERFORM CLUB_EXISTS
                  IF WclubExists=1 THEN
-                    PERFORM WITH TEST AFTER UNTIL Wmdp="1234"
-                        DISPLAY 'Entrez votre mdp'
-                        ACCEPT Wmdp
+                    MOVE 0 TO WnbEssais
+                    MOVE 0 TO WmdpOK
+                    PERFORM WITH TEST AFTER UNTIL WmdpOK = 1 OR WnbEss
+      -                     ais >= WmaxEssais
+                      DISPLAY 'Entrez votre mdp'
+                      ACCEPT Wmdp
+                      IF Wmdp = fc_password THEN
+                        MOVE 1 TO WmdpOK
+                      ELSE
+                        ADD 1 TO WnbEssais
+                        DISPLAY "Mot de passe incorrect (",WnbEssais,
+      -                          "/",WmaxEssais,")"
+                      END-IF
                     END-PERFORM
-                    MOVE 0 TO WconnectedAsAdmin
-                    PERFORM MENU_USR
+                    IF WmdpOK = 1 THEN
+                      MOVE 0 TO WconnectedAsAdmin
+                      PERFORM MENU_USR
+                    ELSE
+                      DISPLAY "Trop d'essais, retour à l'identificatio
+      -    "n."
+                    END-IF
                  ELSE
                     DISPLAY "Ce numéro de club n'existe pas."
                  END-IF
@@ -262,6 +601,9 @@
        CLOSE fid
        CLOSE fresa
        CLOSE fassoc
+       CLOSE fclubsport
+       CLOSE ffermeture
+       CLOSE ftarif
        STOP RUN.
 
       *PROCEDURES
@@ -272,10 +614,19 @@
        CLOSE fid
        CLOSE fresa
        CLOSE fassoc
+       CLOSE fclubsport
+       CLOSE ffermeture
+       CLOSE ftarif
        STOP RUN.
       *Appel du fichier des menus
        COPY menus.
        COPY crud.
        COPY gestionId.
+       COPY gestionResa.
        COPY resa.
-      * COPY ph.
+       COPY entretien.
+       COPY stats.
+       COPY recherche.
+       COPY batch.
+       COPY tarif.
+       COPY audit.
