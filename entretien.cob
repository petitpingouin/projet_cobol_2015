@@ -0,0 +1,169 @@
+      *Planification d'un entretien (créneau de salle bloqué pour
+      *maintenance/nettoyage/réparation). Réutilise IS_DISPO/fresa,
+      *comme pour une réservation, mais sans club ni sport ni montant.
+      ******************************************************************
+       ADD_ENTRETIEN.
+
+       MOVE 0 TO Wresaimpossible
+       MOVE 0 TO WnbEchecs
+       MOVE 0 TO Wresa_idLot
+       MOVE "Entretien" TO Wresa_type
+
+       DISPLAY 'Numero de la salle à bloquer:'
+       PERFORM WITH TEST AFTER UNTIL Wresa_idSalle IS NUMERIC
+         ACCEPT Wresa_idSalle
+       END-PERFORM
+       MOVE Wresa_idSalle TO fs_id
+       READ fsalle
+       INVALID KEY
+         DISPLAY "La salle n'existe pas !"
+         MOVE 1 TO Wresaimpossible
+       END-READ
+
+       IF Wresaimpossible = 0 THEN
+         DISPLAY 'Date de l''entretien ?'
+         DISPLAY 'Jour:'
+         PERFORM WITH TEST AFTER UNTIL Wresa_j IS NUMERIC AND Wresa_j
+      -    > 0 AND Wresa_j < 32
+           ACCEPT Wresa_j
+         END-PERFORM
+         DISPLAY 'Mois:'
+         PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC AND Wresa_m
+      -    > 0 AND Wresa_m < 13
+           ACCEPT Wresa_m
+         END-PERFORM
+         DISPLAY 'Année:'
+         PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC AND Wresa_a
+      -    > 1970 AND Wresa_a < 2038
+           ACCEPT Wresa_a
+         END-PERFORM
+         DISPLAY 'Heure de début (hh):'
+         PERFORM WITH TEST AFTER UNTIL Wresa_h_debut IS NUMERIC AND Wr
+      -esa_h_debut >= 0 AND Wresa_h_debut <= 23
+           ACCEPT Wresa_h_debut
+         END-PERFORM
+         MOVE 0 TO Wresa_mn_debut
+         DISPLAY 'Heure de fin (hh):'
+         PERFORM WITH TEST AFTER UNTIL Wresa_h_fin IS NUMERIC AND Wres
+      -a_h_fin > Wresa_h_debut AND Wresa_h_fin <= 23
+           ACCEPT Wresa_h_fin
+         END-PERFORM
+         MOVE 0 TO Wresa_mn_fin
+
+         PERFORM IS_DISPO
+         IF WnotDispo = 1 THEN
+           DISPLAY "La salle n'est pas disponible sur ce créneau."
+           MOVE 1 TO Wresaimpossible
+         ELSE
+           DISPLAY "Indiquez les tâches qui seront effectuées:"
+           ACCEPT Wresa_actions
+           PERFORM ENREGISTRE_CRENEAU
+         END-IF
+       END-IF.
+
+      *Suppression d'un entretien planifié
+      ******************************************************************
+       DELETE_ENTRETIEN.
+
+       CLOSE fresa
+       OPEN I-O fresa
+
+       DISPLAY "Entrez l'ID de la salle concernée par l'entretien"
+       PERFORM WITH TEST AFTER UNTIL fr_idSalle IS NUMERIC
+         ACCEPT fr_idSalle
+       END-PERFORM
+       DISPLAY "Entrez l'année de l'entretien (aaaa)"
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_a IS NUMERIC
+         ACCEPT fr_dateDebut_a
+       END-PERFORM
+       DISPLAY "Entrez le mois de l'entretien (mm)"
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_m IS NUMERIC
+         ACCEPT fr_dateDebut_m
+       END-PERFORM
+       DISPLAY "Entrez le jour de l'entretien (jj)"
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_j IS NUMERIC
+         ACCEPT fr_dateDebut_j
+       END-PERFORM
+       DISPLAY "Entrez l'heure de l'entretien (hh)"
+       PERFORM WITH TEST AFTER UNTIL fr_dateDebut_h IS NUMERIC
+         ACCEPT fr_dateDebut_h
+       END-PERFORM
+       MOVE 0 TO fr_dateDebut_mn
+
+       READ fresa KEY IS fr_cles
+       INVALID KEY
+         DISPLAY "Il n'existe pas d'entretien correspondant"
+       NOT INVALID KEY
+         IF fr_type NOT = "Entretien" THEN
+           DISPLAY "Ce créneau n'est pas un entretien."
+         ELSE
+           DISPLAY "Salle ",fr_idSalle," du ",fr_dateDebut_j,"/",
+      -             fr_dateDebut_m,"/",fr_dateDebut_a," (",fr_actions,
+      -             ")"
+           DISPLAY "Confirmer la suppression de cet entretien (0/1) ?"
+           MOVE 5 TO WcrudChoix
+           PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0 OR WcrudChoix
+      -       = 1
+             ACCEPT WcrudChoix
+           END-PERFORM
+           IF WcrudChoix = 1 THEN
+             DELETE fresa RECORD
+             INVALID KEY
+               DISPLAY "Erreur lors de la suppression."
+             NOT INVALID KEY
+               DISPLAY "L'entretien a bien été supprimé."
+             END-DELETE
+           END-IF
+         END-IF
+       END-READ.
+
+      *Affichage de tous les entretiens planifiés
+      ******************************************************************
+       DISPLAY_ENTRETIENS.
+
+       CLOSE fresa
+       OPEN I-O fresa
+       DISPLAY "**********************************************"
+       MOVE 0 TO WendSearch
+       PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+         READ fresa NEXT
+         AT END
+           MOVE 1 TO WendSearch
+         NOT AT END
+           IF fr_type = "Entretien" THEN
+             DISPLAY "Salle : ", fr_idSalle
+             DISPLAY "Date  : ",fr_dateDebut_j,"/",fr_dateDebut_m,"/",
+      -               fr_dateDebut_a
+             DISPLAY "De ", fr_dateDebut_h, "h à ", fr_dateFin_h, "h"
+             DISPLAY "Tâches: ", fr_actions
+             DISPLAY "----------------"
+           END-IF
+       END-PERFORM.
+
+      *Consultation de la liste d'attente et rappel des demandes qui
+      *correspondent à un créneau qui vient de se libérer (appelé
+      *depuis DELETE_RESA après une annulation).
+      ******************************************************************
+       VERIFIE_ATTENTE.
+
+       CLOSE fattente
+       OPEN INPUT fattente
+       IF fwa_stat = 35 THEN
+         CONTINUE
+       ELSE
+         MOVE 0 TO WendSearch
+         PERFORM WITH TEST AFTER UNTIL WendSearch = 1
+           READ fattente NEXT
+           AT END
+             MOVE 1 TO WendSearch
+           NOT AT END
+             IF fwa_sport = fr_sportPratique AND fwa_a = fr_dateDebut_
+      -a AND fwa_m = fr_dateDebut_m AND fwa_j = fr_dateDebut_j AND
+                       fwa_h_debut = fr_dateDebut_h AND
+                       fwa_h_fin = fr_dateFin_h THEN
+               DISPLAY "==> Club en liste d'attente à rappeler : ",
+      -                 fwa_idClub, " (demande du ",fwa_dateDemande,")"
+             END-IF
+         END-PERFORM
+       END-IF
+       CLOSE fattente.
