@@ -1,317 +1,522 @@
-      * Cherche si un créneau est disponible
+      * Ajoute (ou retranche) un nombre de jours à une date Wresa_a/m/j
+      * Utilise les fonctions calendaires intrinsèques : c'est le seul
+      * moyen fiable de franchir les fins de mois/années avec les
+      * verbes ordinaires.
+      ******************************************************************
+       AJOUTE_JOURS.
+       COMPUTE Wdate8 = Wresa_a * 10000 + Wresa_m * 100 + Wresa_j
+       COMPUTE Wdateint = FUNCTION INTEGER-OF-DATE(Wdate8)
+       ADD WnbSemaines TO Wdateint
+       COMPUTE Wdate8 = FUNCTION DATE-OF-INTEGER(Wdateint)
+       COMPUTE Wresa_a = Wdate8 / 10000
+       COMPUTE Wresa_m = FUNCTION MOD(Wdate8 / 100, 100)
+       COMPUTE Wresa_j = FUNCTION MOD(Wdate8, 100).
+
+      * Cherche si un créneau est disponible pour Wresa_idSalle,
+      * en tenant compte des heures d'ouverture, des autres résas
+      * (résas ET entretiens partagent fresa) et des fermetures
+      * exceptionnelles.
       ******************************************************************
        IS_DISPO.
-       
-      *Test compatiblité du sport demandé avec la salle
-       MOVE Wresa_idSalle TO fa_idSalle
-       MOVE Wresa_sportPratique TO fa_nomSport
-       READ fassoc
-       INVALID KEY
-         MOVE 1 TO WnotDispo
-         
-       NOT INVALID KEY
-       
+
+       MOVE 0 TO WnotDispo
+
+       IF Wresa_type = "Réservation" THEN
+      *  Test compatiblité du sport demandé avec la salle
+         MOVE Wresa_idSalle TO fa_idSalle
+         MOVE Wresa_sportPratique TO fa_nomSport
+         READ fassoc
+         INVALID KEY
+           MOVE 1 TO WnotDispo
+         END-READ
+       END-IF
+
+       IF WnotDispo = 0 THEN
       *  Test disponibilité globale de la salle
          IF fs_dispo = 0 THEN
            MOVE 1 TO WnotDispo
          ELSE
-       
-      *    Vérifie heures d'ouverture & fermetureq
-           IF Wresa_h_debut > fs_ouv_h AND Wresa_h_fin < fs_ferm_h THEN
-      *      OK: cherche les résa en cours pour la salle
-       
-             MOVE Wresa_idSalle TO fr_idSalle
-             START fresa KEY = fr_idSalle
-             INVALID KEY
-      *        Si erreur 23 => pas de résa pour la salle: OK
-               IF fresa_stat IS NOT EQUAL TO 23 THEN
-                 DISPLAY "Problème de lecture: ", fresa_stat
+      *    Vérifie heures d'ouverture & fermeture (en minutes)
+           COMPUTE Wtotmin_debut = Wresa_h_debut * 60 + Wresa_mn_debut
+           COMPUTE Wtotmin_fin = Wresa_h_fin * 60 + Wresa_mn_fin
+           IF Wtotmin_debut >= fs_ouv_h * 60 AND
+              Wtotmin_fin <= fs_ferm_h * 60 THEN
+
+      *      Vérifie le calendrier de fermetures exceptionnelles
+             COMPUTE Wdate8 = Wresa_a * 10000 + Wresa_m * 100 + Wresa_j
+             MOVE Wdate8 TO fg_date
+             MOVE 0 TO fg_idSalle
+             READ ffermeture KEY IS fg_cles
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
                  MOVE 1 TO WnotDispo
-               END-IF
-               
-             NOT INVALID KEY
-        
-      *        Des résas, on cherche les créneaux dispos
-               MOVE 0 TO WnotDispo
-               PERFORM WITH TEST AFTER UNTIL Wresafin2=1
-                 READ fresa NEXT
-                 AT END
-                   MOVE 1 TO Wresafin2
-                     
-                 NOT AT END
-                   IF (fr_dateDebut_a = Wresa_a AND fr_dateDebut_m = Wre
-      -sa_m AND fr_dateDebut_j = Wresa_j) THEN
-      *                Bon jour
-      
-                     IF (fr_dateFin_h > Wresa_h_debut AND fr_dateFin_h <
-      - Wresa_h_fin) OR (fr_dateDebut_h > Wresa_h_debut AND fr_dateDebut
-      -_h < Wresa_h_fin) OR (fr_dateDebut_h < Wresa_h_debut AND fr_dateF
-      -in_h > Wresa_h_fin) THEN 
-      *                Une résa existe, impossible
-      
-                       MOVE 1 TO WnotDispo
+             END-READ
+
+             IF WnotDispo = 0 THEN
+               MOVE Wdate8 TO fg_date
+               MOVE Wresa_idSalle TO fg_idSalle
+               READ ffermeture KEY IS fg_cles
+                 INVALID KEY
+                   CONTINUE
+                 NOT INVALID KEY
+                   MOVE 1 TO WnotDispo
+               END-READ
+             END-IF
+
+             IF WnotDispo = 0 THEN
+      *        OK: cherche les résas/entretiens en cours pour la salle
+               MOVE Wresa_idSalle TO fr_idSalle
+               START fresa KEY = fr_idSalle
+               INVALID KEY
+      *          Si erreur 23 => pas de résa pour la salle: OK
+                 IF fresa_stat IS NOT EQUAL TO 23 THEN
+                   DISPLAY "Problème de lecture: ", fresa_stat
+                   MOVE 1 TO WnotDispo
+                 END-IF
+               NOT INVALID KEY
+                 MOVE 0 TO Wresafin2
+                 PERFORM WITH TEST AFTER UNTIL Wresafin2=1
+                   READ fresa NEXT
+                   AT END
+                     MOVE 1 TO Wresafin2
+                   NOT AT END
+                     IF fr_idSalle NOT EQUAL Wresa_idSalle THEN
                        MOVE 1 TO Wresafin2
-                       		
+                     ELSE
+                       IF (fr_dateDebut_a = Wresa_a AND fr_dateDebut_m
+      -                     = Wresa_m AND fr_dateDebut_j = Wresa_j) TH
+      -EN
+                         COMPUTE Wfrtotmin_debut = fr_dateDebut_h * 60
+      -                     + fr_dateDebut_mn
+                         COMPUTE Wfrtotmin_fin = fr_dateFin_h * 60 + f
+      -r_dateFin_mn
+                         IF NOT (Wtotmin_fin <= Wfrtotmin_debut OR
+                                 Wtotmin_debut >= Wfrtotmin_fin) THEN
+                           MOVE 1 TO WnotDispo
+                           MOVE 1 TO Wresafin2
+                         END-IF
+                       END-IF
                      END-IF
-                   END-IF
-                   
-                 END-READ
-               END-PERFORM
-             END-START
+                 END-PERFORM
+               END-START
+             END-IF
            ELSE
       *      Hors des horaires d'ouverture
              MOVE 1 TO WnotDispo
            END-IF
          END-IF
-       END-READ.
-       
-      * Recherche toutes les salles disponibles pour les couples de valeurs
+       END-IF.
+
+      * Recherche toutes les salles disponibles pour les couples de
+      * valeurs demandées, avec filtre optionnel de capacité minimale
       ******************************************************************
        RECHERCHE_SALLES_DISPOS.
-       
+
        MOVE 0 TO Wresafin
        MOVE 1 TO Wpasdesalle
        CLOSE fsalle
        OPEN I-O fsalle
-       
+
        DISPLAY "--- Salles disponibles ---"
        DISPLAY "--------------------------"
-       DISPLAY " ID / Nom / Adresse "
+       DISPLAY " ID / Nom / Adresse / Capacité"
        DISPLAY " --- "
        PERFORM WITH TEST AFTER UNTIL Wresafin = 1
          READ fsalle NEXT
          AT END
            MOVE 1 TO Wresafin
-           
          NOT AT END
            MOVE fs_id TO Wresa_idSalle
-           MOVE 0 TO WnotDispo
            PERFORM IS_DISPO
-           
-           IF WnotDispo = 0 THEN
+
+           IF WnotDispo = 0 AND (Wresa_capaMin = 0 OR
+                                 fs_capacite >= Wresa_capaMin) THEN
              MOVE 0 TO Wpasdesalle
-             DISPLAY fs_id, " / ", fs_nom, " / ", fs_addr, " ", fs_ville
+             DISPLAY fs_id, " / ", fs_nom, " / ", fs_addr, " / ",
+      -             fs_capacite
            END-IF
        END-PERFORM
        DISPLAY "--------------------------".
-       
-       
-      *Ajoute une réservation
+
+      * Calcule le montant HT, la TVA et le montant TTC d'un créneau
+      * à partir des tarifs configurables (voir MENU_TARIFS)
+      ******************************************************************
+       CALCULE_MONTANT.
+
+       COMPUTE Wtotmin_debut = Wresa_h_debut * 60 + Wresa_mn_debut
+       COMPUTE Wtotmin_fin = Wresa_h_fin * 60 + Wresa_mn_fin
+
+       IF fc_ville = fs_ville THEN
+      *  Club dans la même ville que la salle : tarif "même ville"
+         MOVE 'MEMEVILLE' TO ft_code
+         READ ftarif KEY IS ft_code
+           INVALID KEY
+             MOVE 100 TO ft_taux
+         END-READ
+       ELSE
+         IF Wresa_clubAgglo = 1 AND fv_agglo = 1 THEN
+           MOVE 'AGGLO' TO ft_code
+           READ ftarif KEY IS ft_code
+             INVALID KEY
+               MOVE 50 TO ft_taux
+           END-READ
+         ELSE
+           MOVE 0 TO ft_taux
+         END-IF
+       END-IF
+
+       COMPUTE Wresa_montantHT ROUNDED = (fs_prix * (Wtotmin_fin -
+      -    Wtotmin_debut) / 60) * (100 - ft_taux) / 100
+
+       MOVE 'TVA' TO ft_code
+       READ ftarif KEY IS ft_code
+         INVALID KEY
+           MOVE 20 TO ft_taux
+       END-READ
+       COMPUTE Wresa_taxe ROUNDED = Wresa_montantHT * ft_taux / 100
+       COMPUTE Wresa_montant = Wresa_montantHT + Wresa_taxe.
+
+      * Enregistre une réservation ou un entretien pour une date donnée
+      * du créneau en cours de traitement, en revérifiant IS_DISPO au
+      * tout dernier moment pour éviter qu'un autre poste ait réservé
+      * le même créneau entre-temps.
+      ******************************************************************
+       ENREGISTRE_CRENEAU.
+
+       PERFORM IS_DISPO
+       IF WnotDispo = 1 THEN
+         DISPLAY "  -> ",Wresa_j,"/",Wresa_m,"/",Wresa_a," : créneau d
+      -    "evenu indisponible, ignoré."
+         ADD 1 TO WnbEchecs
+       ELSE
+         PERFORM GET_ID_RESA
+         MOVE WidCourantResa TO Wresa_numResa
+
+         MOVE Wresa_a TO fr_dateDebut_a
+         MOVE Wresa_m TO fr_dateDebut_m
+         MOVE Wresa_j TO fr_dateDebut_j
+         MOVE Wresa_h_debut TO fr_dateDebut_h
+         MOVE Wresa_mn_debut TO fr_dateDebut_mn
+         MOVE Wresa_a TO fr_dateFin_a
+         MOVE Wresa_m TO fr_dateFin_m
+         MOVE Wresa_j TO fr_dateFin_j
+         MOVE Wresa_h_fin TO fr_dateFin_h
+         MOVE Wresa_mn_fin TO fr_dateFin_mn
+         MOVE Wresa_idSalle TO fr_idSalle
+         MOVE Wresa_type TO fr_type
+         MOVE Wresa_numResa TO fr_numResa
+         MOVE Wresa_idLot TO fr_idLot
+
+         IF Wresa_type = "Réservation" THEN
+           MOVE Wresa_sportPratique TO fr_sportPratique
+           MOVE Wresa_idClub TO fr_idClub
+           MOVE Wresa_montantHT TO fr_montantHT
+           MOVE Wresa_taxe TO fr_taxe
+           MOVE Wresa_montant TO fr_montant
+           MOVE SPACES TO fr_actions
+         ELSE
+           MOVE SPACES TO fr_sportPratique
+           MOVE 0 TO fr_idClub
+           MOVE 0 TO fr_montantHT
+           MOVE 0 TO fr_taxe
+           MOVE 0 TO fr_montant
+           MOVE Wresa_actions TO fr_actions
+         END-IF
+
+         WRITE Tresa
+         INVALID KEY
+           DISPLAY "Erreur d'écriture: ", fresa_stat
+           ADD 1 TO WnbEchecs
+         NOT INVALID KEY
+           DISPLAY "  -> ",Wresa_j,"/",Wresa_m,"/",Wresa_a," de ",
+      -             Wresa_h_debut,":",Wresa_mn_debut," à ",
+      -             Wresa_h_fin,":",Wresa_mn_fin," : OK (résa n° ",
+      -             Wresa_numResa,")"
+           PERFORM IMPRIME_CONFIRMATION
+         END-WRITE
+       END-IF.
+
+      * Bulletin de confirmation pour une réservation venant d'être
+      * enregistrée (fr_* du dernier WRITE Tresa toujours en mémoire)
+      ******************************************************************
+       IMPRIME_CONFIRMATION.
+
+       IF fr_type = "Réservation" THEN
+         DISPLAY "*************** CONFIRMATION DE RESERVATION ********
+      -    "*****"
+         DISPLAY "N° de réservation : ", fr_numResa
+         DISPLAY "Salle             : ", fs_nom, " - ", fs_addr
+         DISPLAY "Sport             : ", fr_sportPratique
+         DISPLAY "Date              : ", fr_dateDebut_j,"/",
+      -           fr_dateDebut_m,"/",fr_dateDebut_a
+         DISPLAY "Horaire           : ", fr_dateDebut_h,"h",
+      -           fr_dateDebut_mn," - ",fr_dateFin_h,"h",fr_dateFin_mn
+         DISPLAY "Montant HT        : ", fr_montantHT
+         DISPLAY "TVA               : ", fr_taxe
+         DISPLAY "Montant TTC       : ", fr_montant
+         DISPLAY "****************************************************"
+       END-IF.
+
+      *Ajoute une réservation (ou un entretien), en mode unique,
+      *hebdomadaire (même jour toutes les semaines) ou multi-jours
+      *(même horaire tous les jours d'une plage) selon Wresa_mode.
       ******************************************************************
        ADD_RESA.
-    
+
       *MAIN
        MOVE 0 TO Wresaimpossible
-       
+       MOVE 0 TO WnbEchecs
+       MOVE 0 TO Wresa_idLot
+       MOVE "Réservation" TO Wresa_type
+
        DISPLAY 'Donnez les informations de votre reservation'
-       
+
        IF WconnectedAsAdmin = 0 THEN
       * Pas de demande de numéro de club
-        MOVE WnumClub TO Wresa_idClub
+         MOVE WnumClub TO Wresa_idClub
        ELSE
          DISPLAY 'Numero du club:'
          PERFORM WITH TEST AFTER UNTIL Wresa_idClub IS NUMERIC
            ACCEPT Wresa_idClub
          END-PERFORM
        END-IF
-      
+
       *Club existe ?
        MOVE Wresa_idClub TO fc_id
        READ fclub
        INVALID KEY
          DISPLAY 'Le club n existe pas !'
          MOVE 1 TO Wresaimpossible
-         
-       NOT INVALID KEY
-         DISPLAY 'Date de réservation ?'
+       END-READ
+
+       IF Wresaimpossible = 0 THEN
+         DISPLAY "Type de réservation : (1) unique (2) hebdomadaire p
+      -    "endant plusieurs semaines (3) plage multi-jours (tournoi)"
+         PERFORM WITH TEST AFTER UNTIL Wresa_mode = 1 OR Wresa_mode =
+      -   2 OR Wresa_mode = 3
+           ACCEPT Wresa_mode
+         END-PERFORM
+
+         DISPLAY 'Date de début ?'
          DISPLAY  'Jour:'
-         PERFORM WITH TEST AFTER UNTIL Wresa_j IS NUMERIC AND Wresa_j > 
-      -0 AND Wresa_j < 32
+         PERFORM WITH TEST AFTER UNTIL Wresa_j IS NUMERIC AND Wresa_j
+      -    > 0 AND Wresa_j < 32
            ACCEPT Wresa_j
          END-PERFORM
          DISPLAY  'Mois:'
-         PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC AND Wresa_m > 
-      -0 AND Wresa_m < 13
+         PERFORM WITH TEST AFTER UNTIL Wresa_m IS NUMERIC AND Wresa_m
+      -    > 0 AND Wresa_m < 13
            ACCEPT Wresa_m
          END-PERFORM
          DISPLAY  'Année:'
-         PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC AND Wresa_a > 
-      -1970 AND Wresa_a < 2038
+         PERFORM WITH TEST AFTER UNTIL Wresa_a IS NUMERIC AND Wresa_a
+      -    > 1970 AND Wresa_a < 2038
            ACCEPT Wresa_a
          END-PERFORM
-         DISPLAY 'Heure de début:'
-         PERFORM WITH TEST AFTER UNTIL Wresa_h_debut IS NUMERIC AND Wres
-      -a_h_debut >= 0 AND Wresa_h_debut <= 23
+
+         IF Wresa_mode = 2 OR Wresa_mode = 3 THEN
+           DISPLAY 'Date de fin ?'
+           DISPLAY 'Jour:'
+           PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_j IS NUMERIC AN
+      -D Wresa_dateFin_j > 0 AND Wresa_dateFin_j < 32
+             ACCEPT Wresa_dateFin_j
+           END-PERFORM
+           DISPLAY 'Mois:'
+           PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_m IS NUMERIC AN
+      -D Wresa_dateFin_m > 0 AND Wresa_dateFin_m < 13
+             ACCEPT Wresa_dateFin_m
+           END-PERFORM
+           DISPLAY 'Année:'
+           PERFORM WITH TEST AFTER UNTIL Wresa_dateFin_a IS NUMERIC AN
+      -D Wresa_dateFin_a > 1970 AND Wresa_dateFin_a < 2038
+             ACCEPT Wresa_dateFin_a
+           END-PERFORM
+           COMPUTE Wresa_idLot = FUNCTION INTEGER-OF-DATE(Wresa_a * 10
+      -000 + Wresa_m * 100 + Wresa_j)
+         END-IF
+
+         DISPLAY 'Heure de début (hh):'
+         PERFORM WITH TEST AFTER UNTIL Wresa_h_debut IS NUMERIC AND Wr
+      -esa_h_debut >= 0 AND Wresa_h_debut <= 23
            ACCEPT Wresa_h_debut
          END-PERFORM
-         DISPLAY 'Heure de fin:'
-         PERFORM WITH TEST AFTER UNTIL Wresa_h_fin IS NUMERIC AND Wresa_
-      -h_fin >= 0 AND Wresa_h_fin <= 23 AND Wresa_h_fin > Wresa_h_debut
+         DISPLAY 'Minute de début (00 ou 30):'
+         PERFORM WITH TEST AFTER UNTIL Wresa_mn_debut = 0 OR Wresa_mn_
+      -debut = 30
+           ACCEPT Wresa_mn_debut
+         END-PERFORM
+         DISPLAY 'Heure de fin (hh):'
+         PERFORM WITH TEST AFTER UNTIL Wresa_h_fin IS NUMERIC AND Wres
+      -a_h_fin >= 0 AND Wresa_h_fin <= 23
            ACCEPT Wresa_h_fin
          END-PERFORM
-  
-  
-         PERFORM WITH TEST AFTER UNTIL Wrep1 = 0 OR Wrep1 = 1
-           DISPLAY 'Voulez-vous une salle en particulier (0/1)?'
-           ACCEPT Wrep1
+         DISPLAY 'Minute de fin (00 ou 30):'
+         PERFORM WITH TEST AFTER UNTIL (Wresa_mn_fin = 0 OR Wresa_mn_f
+      -in = 30) AND (Wresa_h_fin * 60 + Wresa_mn_fin) > (Wresa_h_debut
+      - * 60 + Wresa_mn_debut)
+           ACCEPT Wresa_mn_fin
          END-PERFORM
-         
-         IF Wrep1 = 0 THEN
-         
-      *    Recherches des salles par sport
-           CLOSE fassoc
-           OPEN I-O fassoc
-
-           DISPLAY 'Quel sera le sport pratiqué ?'
-           PERFORM WITH TEST AFTER UNTIL fa_nomSport IS ALPHABETIC
-             ACCEPT fa_nomSport
+
+         DISPLAY "Capacité minimale requise (0 si aucune) :"
+         PERFORM WITH TEST AFTER UNTIL Wresa_capaMin IS NUMERIC
+           ACCEPT Wresa_capaMin
+         END-PERFORM
+
+      *  Demande du sport
+         DISPLAY 'Quel sera le sport pratiqué ?'
+         PERFORM WITH TEST AFTER UNTIL fa_nomSport IS ALPHABETIC
+           ACCEPT fa_nomSport
+         END-PERFORM
+
+         CLOSE fassoc
+         OPEN I-O fassoc
+         START fassoc KEY IS = fa_nomSport
+         INVALID KEY
+           DISPLAY "Sport inexistant"
+           MOVE 1 TO Wresaimpossible
+         NOT INVALID KEY
+           MOVE fa_nomSport TO Wresa_sportPratique
+         END-START
+
+         IF Wresaimpossible = 0 THEN
+           PERFORM WITH TEST AFTER UNTIL Wrep1 = 0 OR Wrep1 = 1
+             DISPLAY 'Voulez-vous une salle en particulier (0/1)?'
+             ACCEPT Wrep1
            END-PERFORM
-           
-           START fassoc KEY IS = fa_nomSport
-           INVALID KEY
-             DISPLAY "Sport inexistant"
-             MOVE 1 TO Wresaimpossible
-           NOT INVALID KEY
-             MOVE fa_nomSport TO Wresa_sportPratique
-             DISPLAY "Recherche des salles disponibles pour ce sport..."
+
+           IF Wrep1 = 0 THEN
+             DISPLAY "Recherche des salles disponibles..."
              DISPLAY "-------------------------------------------------"
-           END-START
-           
-           IF Wresaimpossible = 0 THEN
-      *      On cherche toutes les salles dispos à ce créneau
              PERFORM RECHERCHE_SALLES_DISPOS
-             
+
              IF Wpasdesalle = 1 THEN
-      *        Aucune salle de dispo, abandon
                DISPLAY "Pas de salles disponibles..."
                MOVE 1 TO Wresaimpossible
-             ELSE
-               DISPLAY 'Numero de la salle voulue:'
-               PERFORM WITH TEST AFTER UNTIL Wresa_idSalle IS NUMERIC
-                 ACCEPT Wresa_idSalle
-               END-PERFORM
-               MOVE Wresa_idSalle TO fs_id
-               
-      *        Vérifie si la salle choisie est bien dispo
-               READ fsalle
-               INVALID KEY
-                 MOVE 1 TO Wresaimpossible
-                 DISPLAY "La salle n'existe pas !"
-                  
-               NOT INVALID KEY
-      *          Vérifie si le créneau est disponible
-                 MOVE 0 TO WnotDispo
-                 PERFORM IS_DISPO
-                 IF WnotDispo = 1 THEN
-                   MOVE 1 TO Wresaimpossible
-                   DISPLAY "Salle indisponible"
-                 END-IF
-               END-READ
+               PERFORM PROPOSE_ATTENTE
              END-IF
            END-IF
-           
-         ELSE
-      *    Sélection directe de la salle
-      
-      *    Sélection du sport
-           DISPLAY 'Quel sera le sport pratiqué ?'
-           PERFORM WITH TEST AFTER UNTIL fa_nomSport IS ALPHABETIC
-             ACCEPT fa_nomSport
-           END-PERFORM
-           
-           START fassoc KEY IS = fa_nomSport
-           INVALID KEY
-             DISPLAY "Sport inexistant"
-             MOVE 1 TO Wresaimpossible
-           NOT INVALID KEY
-      *      Sport correct, sélection de la salle
-             MOVE fa_nomSport TO Wresa_sportPratique
+
+           IF Wresaimpossible = 0 THEN
              DISPLAY 'Numero de la salle:'
              PERFORM WITH TEST AFTER UNTIL Wresa_idSalle IS NUMERIC
                ACCEPT Wresa_idSalle
              END-PERFORM
              MOVE Wresa_idSalle TO fs_id
-             
+
              READ fsalle
              INVALID KEY
                MOVE 1 TO Wresaimpossible
                DISPLAY "La salle n'existe pas !"
-                
              NOT INVALID KEY
-      *        Vérifie si le créneau est disponible
-               MOVE 0 TO WnotDispo
                PERFORM IS_DISPO
                IF WnotDispo = 1 THEN
                  MOVE 1 TO Wresaimpossible
                  DISPLAY "Salle indisponible"
+                 PERFORM PROPOSE_ATTENTE
                END-IF
              END-READ
-           END-START
-           
-         END-IF
-         
-         
-         IF Wresaimpossible = 1 THEN
-           DISPLAY "Réservation impossible"
-         ELSE
-      *    Calculs pour la résa
-      *    Lecture de la salle demandée
-           MOVE Wresa_idSalle TO fs_id
-           READ fsalle
-           INVALID KEY
-             DISPLAY "/!\ Erreur: Lecture salle demandée"
-           END-READ
-           
-      *    Lecture de agglo ville du club
-           MOVE fc_ville TO fv_id
-           READ fville
-           INVALID KEY
-             DISPLAY "/!\ Erreur: Lecture agglo club"
-           NOT INVALID KEY
-             MOVE fv_agglo TO Wresa_clubAgglo
-           END-READ
-           
-      *    Lecture de agglo ville de la salle
-           MOVE Wresa_idSalle TO fv_id
-           READ fville
-           INVALID KEY
-             DISPLAY "/!\ Erreur: Lecture agglo ville salle"
-           END-READ
-           
-           IF fc_ville = fs_ville THEN
-      *      Club dans la même ville que la salle : 0
-             MOVE 0 TO Wresa_montant
-           ELSE
-             IF Wresa_clubAgglo = 1 AND fv_agglo = 1 THEN
-               COMPUTE Wresa_montant = (fs_prix * (Wresa_h_fin - Wresa_h
-      -_debut)) * 50 / 100
-             ELSE
-               COMPUTE Wresa_montant = fs_prix * (Wresa_h_fin - Wresa_h_
-      -debut)
-             END-IF
            END-IF
-         
-         
-      *    Préparation à l'enregistrement
-           MOVE Wresa_a TO fr_dateDebut_a
-           MOVE Wresa_m TO fr_dateDebut_m
-           MOVE Wresa_j TO fr_dateDebut_j
-           MOVE Wresa_a TO fr_dateFin_a
-           MOVE Wresa_m TO fr_dateFin_m
-           MOVE Wresa_j TO fr_dateFin_j
-           MOVE Wresa_h_debut TO fr_dateDebut_h
-           MOVE Wresa_h_fin TO fr_dateFin_h
-           MOVE Wresa_idSalle TO fr_idSalle
-           MOVE Wresa_sportPratique TO fr_sportPratique
-           MOVE Wresa_idClub TO fr_idClub
-           MOVE Wresa_montant TO fr_montant
-         
-           
-           WRITE Tresa
-           INVALID KEY  
-             DISPLAY "Erreur d'écriture: ", fresa_stat
-           NOT INVALID KEY
-             DISPLAY 'Reservation effectuée !'
-           END-WRITE
          END-IF
-       END-READ.
+       END-IF
+
+       IF Wresaimpossible = 1 THEN
+         DISPLAY "Réservation impossible"
+       ELSE
+      *  Lecture de la salle et des agglos pour le calcul du tarif
+         MOVE Wresa_idSalle TO fs_id
+         READ fsalle
+         INVALID KEY
+           DISPLAY "/!\ Erreur: Lecture salle demandée: ",fsalle_stat
+         END-READ
+
+         MOVE fc_ville TO fv_id
+         READ fville
+         INVALID KEY
+           DISPLAY "/!\ Erreur: Lecture agglo club: ",fville_stat
+         NOT INVALID KEY
+           MOVE fv_agglo TO Wresa_clubAgglo
+         END-READ
+
+         MOVE fs_ville TO fv_id
+         READ fville
+         INVALID KEY
+           DISPLAY "/!\ Erreur: Lecture agglo ville salle: ",fville_st
+      -at
+         END-READ
+
+         PERFORM CALCULE_MONTANT
+
+         EVALUATE Wresa_mode
+           WHEN 1
+      *      Réservation unique
+             PERFORM ENREGISTRE_CRENEAU
+
+           WHEN 2
+      *      Hebdomadaire : on avance de 7 jours en 7 jours jusqu'à la
+      *      date de fin (incluse)
+             PERFORM ENREGISTRE_CRENEAU
+             MOVE 7 TO WnbSemaines
+             PERFORM WITH TEST AFTER UNTIL
+      -           (Wresa_a * 10000 + Wresa_m * 100 + Wresa_j) >=
+      -           (Wresa_dateFin_a * 10000 + Wresa_dateFin_m * 100 +
+      -           Wresa_dateFin_j)
+               PERFORM AJOUTE_JOURS
+               IF (Wresa_a * 10000 + Wresa_m * 100 + Wresa_j) <=
+      -             (Wresa_dateFin_a * 10000 + Wresa_dateFin_m * 100 +
+      -             Wresa_dateFin_j) THEN
+                 PERFORM ENREGISTRE_CRENEAU
+               END-IF
+             END-PERFORM
+
+           WHEN 3
+      *      Multi-jours : même horaire tous les jours de la plage
+             PERFORM ENREGISTRE_CRENEAU
+             MOVE 1 TO WnbSemaines
+             PERFORM WITH TEST AFTER UNTIL
+      -           (Wresa_a * 10000 + Wresa_m * 100 + Wresa_j) >=
+      -           (Wresa_dateFin_a * 10000 + Wresa_dateFin_m * 100 +
+      -           Wresa_dateFin_j)
+               PERFORM AJOUTE_JOURS
+               IF (Wresa_a * 10000 + Wresa_m * 100 + Wresa_j) <=
+      -             (Wresa_dateFin_a * 10000 + Wresa_dateFin_m * 100 +
+      -             Wresa_dateFin_j) THEN
+                 PERFORM ENREGISTRE_CRENEAU
+               END-IF
+             END-PERFORM
+         END-EVALUATE
+
+         IF WnbEchecs > 0 THEN
+           DISPLAY WnbEchecs, " créneau(x) n'ont pas pu être réservé
+      -    "s (voir le détail ci-dessus)."
+         END-IF
+       END-IF.
+
+      * Propose au club de s'inscrire sur liste d'attente lorsqu'aucun
+      * créneau n'est disponible pour la demande en cours
+      ******************************************************************
+       PROPOSE_ATTENTE.
+
+       DISPLAY "Voulez-vous être inscrit sur liste d'attente pour ce
+      -    "créneau (0/1) ?"
+       MOVE 5 TO WcrudChoix
+       PERFORM WITH TEST AFTER UNTIL WcrudChoix = 0 OR WcrudChoix = 1
+         ACCEPT WcrudChoix
+       END-PERFORM
+
+       IF WcrudChoix = 1 THEN
+         CLOSE fattente
+         OPEN EXTEND fattente
+         MOVE Wresa_idClub TO fwa_idClub
+         MOVE Wresa_sportPratique TO fwa_sport
+         MOVE Wresa_a TO fwa_a
+         MOVE Wresa_m TO fwa_m
+         MOVE Wresa_j TO fwa_j
+         MOVE Wresa_h_debut TO fwa_h_debut
+         MOVE Wresa_h_fin TO fwa_h_fin
+         ACCEPT WdateSys FROM DATE YYYYMMDD
+         MOVE WdateSys TO fwa_dateDemande
+         WRITE Tattente
+         CLOSE fattente
+         DISPLAY "Inscription sur liste d'attente enregistrée."
+       END-IF.
